@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DENO-ENV-PREFIX.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               01  ENT-IDX             PIC 9(2).
+               01  TEXT-PTR            PIC 9(4).
+               01  MASKED-PTR          PIC 9(4).
+               01  ESCAPE-SRC          PIC X(100).
+               01  ESCAPED-NAME        PIC X(400).
+               01  ESCAPED-VALUE       PIC X(400).
+
+       LINKAGE SECTION.
+               COPY DENOENV.
+      *> Sized for the worst case: 10 ENV-VAR-TABLE entries, each
+      *> escaped NAME(up to 120) + "='" + escaped VALUE(up to 400)
+      *> + "' " (up to 524 bytes), ~5240 total. Escaping (via
+      *> DENO-SHELL-ESCAPE) can at most quadruple NAME/VALUE's own
+      *> length since every embedded "'" becomes '\''.
+               01  PREFIX-TEXT     PIC X(5300).
+               01  PREFIX-MASKED   PIC X(5300).
+
+       PROCEDURE DIVISION USING ENV-VAR-COUNT ENV-VAR-TABLE
+               PREFIX-TEXT PREFIX-MASKED.
+           MOVE SPACES TO PREFIX-TEXT
+           MOVE SPACES TO PREFIX-MASKED
+           MOVE 1 TO TEXT-PTR
+           MOVE 1 TO MASKED-PTR
+
+           PERFORM VARYING ENT-IDX FROM 1 BY 1
+                   UNTIL ENT-IDX > ENV-VAR-COUNT
+               IF ENV-VAR-NAME(ENT-IDX) NOT = SPACES
+                   MOVE ENV-VAR-NAME(ENT-IDX) TO ESCAPE-SRC
+                   CALL "DENO-SHELL-ESCAPE" USING
+                       ESCAPE-SRC ESCAPED-NAME
+
+                   MOVE ENV-VAR-VALUE(ENT-IDX) TO ESCAPE-SRC
+                   CALL "DENO-SHELL-ESCAPE" USING
+                       ESCAPE-SRC ESCAPED-VALUE
+
+                   STRING FUNCTION TRIM(ESCAPED-NAME)
+                                                    DELIMITED BY SIZE
+                          "='"                      DELIMITED BY SIZE
+                          FUNCTION TRIM(ESCAPED-VALUE)
+                                                    DELIMITED BY SIZE
+                          "' "                      DELIMITED BY SIZE
+                          INTO PREFIX-TEXT
+                          WITH POINTER TEXT-PTR
+
+                   STRING FUNCTION TRIM(ESCAPED-NAME)
+                                                    DELIMITED BY SIZE
+                          "=**** "                  DELIMITED BY SIZE
+                          INTO PREFIX-MASKED
+                          WITH POINTER MASKED-PTR
+               END-IF
+           END-PERFORM
+           EXIT PROGRAM.
