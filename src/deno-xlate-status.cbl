@@ -0,0 +1,26 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DENO-XLATE-STATUS.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               01  EXIT-PART       PIC S9(4) COMP.
+               01  SIGNAL-PART     PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+      *> Widened to S9(9) (review round): CALL "SYSTEM" encodes the
+      *> exit code as exit_code * 256 (up to 255*256=65280), which
+      *> overflows a 16-bit S9(4) COMP and wraps negative before this
+      *> DIVIDE ever sees it.
+               01  RAW-RET-VAL     PIC S9(9) COMP.
+               COPY DENOSTAT.
+
+       PROCEDURE DIVISION USING RAW-RET-VAL STATUS-CODE.
+           DIVIDE RAW-RET-VAL BY 256
+               GIVING EXIT-PART REMAINDER SIGNAL-PART
+
+           IF SIGNAL-PART = 0
+               MOVE EXIT-PART TO STATUS-CODE
+           ELSE
+               COMPUTE STATUS-CODE = 128 + SIGNAL-PART
+           END-IF
+           EXIT PROGRAM.
