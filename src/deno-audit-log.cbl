@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DENO-AUDIT-LOG.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT AUDIT-FILE
+                   ASSIGN TO "/tmp/deno-audit.log"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+      *> AUDIT-REC/AUDIT-LINE widened to 11000 (review round) to hold
+      *> AUDIT-COMMAND's own widened worst case (10500, see below)
+      *> plus the timestamp/program/STATUS=/ELAPSED= trailer without
+      *> truncating - a command line built from a full ENV-PREFIX-
+      *> MASKED (5300) and CMD-BUFFER (4600) no longer fits in the
+      *> old 800/1000-byte fields now that those callers' buffers
+      *> have grown past that (see IMPLEMENTATION_STATUS.md).
+           FD  AUDIT-FILE
+               LABEL RECORDS ARE STANDARD.
+           01  AUDIT-REC       PIC X(11000).
+
+           WORKING-STORAGE SECTION.
+               01  AUDIT-TIMESTAMP PIC X(26).
+               01  AUDIT-LINE      PIC X(11000).
+      *> Fixed-width, zero-padded (not TRIMmed) so the trailer this
+      *> program appends is a constant number of bytes anchored to
+      *> the end of the line - DENO-DAILY-REPORT locates it by
+      *> position rather than by scanning for "STATUS="/" | ", which
+      *> caller-controlled AUDIT-COMMAND text (env var names, JS
+      *> source, etc.) could otherwise contain and misalign.
+               01  AUDIT-STATUS-D  PIC 9(4).
+               01  AUDIT-ELAPSED-D PIC 9(9).
+               01  AUDIT-FILE-STATUS PIC XX.
+
+       LINKAGE SECTION.
+               01  AUDIT-PROGRAM   PIC X(20).
+      *> Widened to 10500 (review round): worst case is
+      *> "[" + version(80) + "] " + ENV-PREFIX-MASKED(5300) + " "
+      *> + CMD-BUFFER(4600) =~ 9984 bytes; the old 800-byte field
+      *> silently truncated (no ON OVERFLOW) any real invocation.
+               01  AUDIT-COMMAND   PIC X(10500).
+               01  AUDIT-STATUS    PIC S9(4) COMP.
+               01  AUDIT-ELAPSED   PIC 9(9).
+
+       PROCEDURE DIVISION USING AUDIT-PROGRAM AUDIT-COMMAND
+               AUDIT-STATUS AUDIT-ELAPSED.
+           MOVE SPACES TO AUDIT-TIMESTAMP
+           STRING FUNCTION CURRENT-DATE(1:4)  "-" DELIMITED SIZE
+                  FUNCTION CURRENT-DATE(5:2)  "-" DELIMITED SIZE
+                  FUNCTION CURRENT-DATE(7:2)  " " DELIMITED SIZE
+                  FUNCTION CURRENT-DATE(9:2)  ":" DELIMITED SIZE
+                  FUNCTION CURRENT-DATE(11:2) ":" DELIMITED SIZE
+                  FUNCTION CURRENT-DATE(13:2)     DELIMITED SIZE
+                  INTO AUDIT-TIMESTAMP
+
+           MOVE AUDIT-STATUS TO AUDIT-STATUS-D
+           MOVE AUDIT-ELAPSED TO AUDIT-ELAPSED-D
+           MOVE SPACES TO AUDIT-LINE
+           STRING FUNCTION TRIM(AUDIT-TIMESTAMP) DELIMITED BY SIZE
+                  " | "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(AUDIT-PROGRAM)   DELIMITED BY SIZE
+                  " | "                          DELIMITED BY SIZE
+                  FUNCTION TRIM(AUDIT-COMMAND)   DELIMITED BY SIZE
+                  " | STATUS="                   DELIMITED BY SIZE
+                  AUDIT-STATUS-D                 DELIMITED BY SIZE
+                  " | ELAPSED="                  DELIMITED BY SIZE
+                  AUDIT-ELAPSED-D                DELIMITED BY SIZE
+                  INTO AUDIT-LINE
+
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE AUDIT-LINE TO AUDIT-REC
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE
+           EXIT PROGRAM.
