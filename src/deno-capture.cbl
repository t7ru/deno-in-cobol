@@ -1,24 +1,194 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DENO-CAPTURE.
 
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT CHECKPOINT-FD
+                   ASSIGN TO DYNAMIC CHECKPOINT-FILE
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  CHECKPOINT-FD
+               LABEL RECORDS ARE STANDARD.
+           01  CHECKPOINT-REC      PIC X(30).
+
            WORKING-STORAGE SECTION.
-               01  CMD-BUFFER      PIC X(800).
-               01  RET-VAL         PIC S9(4) COMP.
+               COPY DENOBUF.
+      *> Widened to S9(9) (review round) to match DENO-XLATE-STATUS's
+      *> RAW-RET-VAL - a 16-bit field wraps negative for exit codes
+      *> >= 128 (exit_code * 256 overflows S9(4) COMP).
+               01  RET-VAL         PIC S9(9) COMP.
+               01  AUDIT-PROG-NAME PIC X(20) VALUE "DENO-CAPTURE".
+      *> Widened to 10500 (review round) to match DENO-AUDIT-LOG's
+      *> AUDIT-COMMAND LINKAGE - see DENOBUF.cpy/DENOENV callers for
+      *> the worst-case sizing this now has to accommodate.
+               01  AUDIT-CMD-TEXT  PIC X(10500).
+               01  STDOUT-REDIRECT PIC X(2).
+               01  STDERR-REDIRECT PIC X(2).
+               01  CHECKPOINT-STATUS  PIC XX.
+               01  CHECKPOINT-EOF     PIC X VALUE "N".
+                   88  NO-MORE-CHECKPOINTS    VALUE "Y".
+               01  STEP-DONE-FLAG     PIC X VALUE "N".
+                   88  STEP-IS-DONE           VALUE "Y".
+      *> Widened to 10000 (review round) to hold ENV-PREFIX-TEXT's
+      *> escaped-value worst case (5300) plus CMD-BUFFER's own
+      *> widened worst case without truncating.
+               01  EXEC-CMD-BUFFER    PIC X(10000).
+               01  ENV-PREFIX-TEXT    PIC X(5300).
+               01  ENV-PREFIX-MASKED  PIC X(5300).
+               01  CAPTURE-START-TIME PIC 9(9).
+               01  CAPTURE-END-TIME   PIC 9(9).
+               01  CAPTURE-ELAPSED    PIC 9(9).
 
        LINKAGE SECTION.
                01  DENO-CMD    PIC X(500).
                01  OUTPUT-FILE     PIC X(100).
-               01  STATUS-CODE     PIC S9(4) COMP.
+               COPY DENOSTAT.
+               01  APPEND-MODE     PIC X(1).
+                   88  CAPTURE-APPEND      VALUE "A".
+                   88  CAPTURE-OVERWRITE   VALUE SPACE "O".
+               01  ERROR-FILE      PIC X(100).
+               01  JOB-STEP-NAME   PIC X(30).
+               01  CHECKPOINT-MODE PIC X(1).
+                   88  CHECKPOINT-ON       VALUE "C".
+                   88  CHECKPOINT-OFF      VALUE SPACE.
+               01  CHECKPOINT-FILE PIC X(100).
+               COPY DENOENV.
+
+       PROCEDURE DIVISION USING DENO-CMD OUTPUT-FILE STATUS-CODE
+               APPEND-MODE ERROR-FILE JOB-STEP-NAME CHECKPOINT-MODE
+               CHECKPOINT-FILE ENV-VAR-COUNT ENV-VAR-TABLE.
+           PERFORM START-CAPTURE-TIMER
+           IF CHECKPOINT-ON
+               PERFORM CHECK-STEP-CHECKPOINT
+               IF STEP-IS-DONE
+                   MOVE 0 TO STATUS-CODE
+                   MOVE SPACES TO AUDIT-CMD-TEXT
+                   STRING "SKIPPED (CHECKPOINT COMPLETE): "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(JOB-STEP-NAME)
+                                                    DELIMITED BY SIZE
+                          INTO AUDIT-CMD-TEXT
+                   PERFORM STOP-CAPTURE-TIMER
+                   CALL "DENO-AUDIT-LOG" USING
+                       AUDIT-PROG-NAME AUDIT-CMD-TEXT STATUS-CODE
+                       CAPTURE-ELAPSED
+                   MOVE STATUS-CODE TO RETURN-CODE
+                   EXIT PROGRAM
+               END-IF
+           END-IF
+
+           IF CAPTURE-APPEND
+               MOVE ">>" TO STDOUT-REDIRECT
+               MOVE ">>" TO STDERR-REDIRECT
+           ELSE
+               MOVE "> " TO STDOUT-REDIRECT
+               MOVE "> " TO STDERR-REDIRECT
+           END-IF
 
-       PROCEDURE DIVISION USING DENO-CMD OUTPUT-FILE STATUS-CODE.
            MOVE SPACES TO CMD-BUFFER
-           STRING FUNCTION TRIM(DENO-CMD)     DELIMITED BY SIZE
-                   " > "                      DELIMITED BY SIZE
-                   FUNCTION TRIM(OUTPUT-FILE) DELIMITED BY SIZE
-                   " 2>&1"                    DELIMITED BY SIZE
-                   INTO CMD-BUFFER
-
-           CALL "SYSTEM" USING CMD-BUFFER RETURNING RET-VAL
-           MOVE RET-VAL TO STATUS-CODE
+           IF ERROR-FILE = SPACES
+               STRING FUNCTION TRIM(DENO-CMD)      DELIMITED BY SIZE
+                       " "                         DELIMITED BY SIZE
+                       FUNCTION TRIM(STDOUT-REDIRECT) DELIMITED BY SIZE
+                       " '"                        DELIMITED BY SIZE
+                       FUNCTION TRIM(OUTPUT-FILE)  DELIMITED BY SIZE
+                       "' 2>&1"                    DELIMITED BY SIZE
+                       INTO CMD-BUFFER
+           ELSE
+               STRING FUNCTION TRIM(DENO-CMD)      DELIMITED BY SIZE
+                       " "                         DELIMITED BY SIZE
+                       FUNCTION TRIM(STDOUT-REDIRECT) DELIMITED BY SIZE
+                       " '"                        DELIMITED BY SIZE
+                       FUNCTION TRIM(OUTPUT-FILE)  DELIMITED BY SIZE
+                       "' 2"                       DELIMITED BY SIZE
+                       FUNCTION TRIM(STDERR-REDIRECT) DELIMITED BY SIZE
+                       " '"                        DELIMITED BY SIZE
+                       FUNCTION TRIM(ERROR-FILE)   DELIMITED BY SIZE
+                       "'"                         DELIMITED BY SIZE
+                       INTO CMD-BUFFER
+           END-IF
+
+           MOVE CMD-BUFFER TO EXEC-CMD-BUFFER
+           MOVE SPACES TO ENV-PREFIX-TEXT
+           MOVE SPACES TO ENV-PREFIX-MASKED
+           IF ENV-VAR-COUNT > 0
+               CALL "DENO-ENV-PREFIX" USING ENV-VAR-COUNT ENV-VAR-TABLE
+                   ENV-PREFIX-TEXT ENV-PREFIX-MASKED
+               MOVE SPACES TO EXEC-CMD-BUFFER
+               STRING FUNCTION TRIM(ENV-PREFIX-TEXT) DELIMITED BY SIZE
+                      " "                             DELIMITED BY SIZE
+                      FUNCTION TRIM(CMD-BUFFER)       DELIMITED BY SIZE
+                      INTO EXEC-CMD-BUFFER
+           END-IF
+
+           CALL "SYSTEM" USING EXEC-CMD-BUFFER RETURNING RET-VAL
+           CALL "DENO-XLATE-STATUS" USING RET-VAL STATUS-CODE
+           MOVE SPACES TO AUDIT-CMD-TEXT
+           IF ENV-VAR-COUNT > 0
+               STRING FUNCTION TRIM(ENV-PREFIX-MASKED)
+                                                 DELIMITED BY SIZE
+                      " "                        DELIMITED BY SIZE
+                      FUNCTION TRIM(CMD-BUFFER)  DELIMITED BY SIZE
+                      INTO AUDIT-CMD-TEXT
+           ELSE
+               MOVE CMD-BUFFER TO AUDIT-CMD-TEXT
+           END-IF
+           PERFORM STOP-CAPTURE-TIMER
+           CALL "DENO-AUDIT-LOG" USING
+               AUDIT-PROG-NAME AUDIT-CMD-TEXT STATUS-CODE
+               CAPTURE-ELAPSED
+
+           IF CHECKPOINT-ON AND DENO-OK
+               PERFORM RECORD-STEP-CHECKPOINT
+           END-IF
+           MOVE STATUS-CODE TO RETURN-CODE
            EXIT PROGRAM.
+
+       START-CAPTURE-TIMER.
+           COMPUTE CAPTURE-START-TIME =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2)).
+
+       STOP-CAPTURE-TIMER.
+           COMPUTE CAPTURE-END-TIME =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2))
+           COMPUTE CAPTURE-ELAPSED =
+               CAPTURE-END-TIME - CAPTURE-START-TIME.
+
+       CHECK-STEP-CHECKPOINT.
+           MOVE "N" TO STEP-DONE-FLAG
+           MOVE "N" TO CHECKPOINT-EOF
+           OPEN INPUT CHECKPOINT-FD
+           IF CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL NO-MORE-CHECKPOINTS
+                   READ CHECKPOINT-FD INTO CHECKPOINT-REC
+                       AT END
+                           MOVE "Y" TO CHECKPOINT-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(CHECKPOINT-REC) =
+                                   FUNCTION TRIM(JOB-STEP-NAME)
+                               MOVE "Y" TO STEP-DONE-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FD
+           END-IF.
+
+       RECORD-STEP-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FD
+           IF CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FD
+           END-IF
+           MOVE SPACES TO CHECKPOINT-REC
+           MOVE JOB-STEP-NAME TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FD.
