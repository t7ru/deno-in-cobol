@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DENO-DAILY-REPORT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT AUDIT-INPUT-FD
+                   ASSIGN TO DYNAMIC AUDIT-LOG-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS AUDIT-INPUT-STATUS.
+               SELECT DAILY-REPORT-FD
+                   ASSIGN TO DYNAMIC DAILY-REPORT-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+      *> Widened to 11000 (review round) to match DENO-AUDIT-LOG's
+      *> own widened AUDIT-REC/AUDIT-LINE - a narrower record here
+      *> would silently truncate the STATUS=/ELAPSED= trailer off
+      *> the end of any line built from a full-size command.
+           FD  AUDIT-INPUT-FD
+               LABEL RECORDS ARE STANDARD.
+           01  AUDIT-INPUT-REC     PIC X(11000).
+
+           FD  DAILY-REPORT-FD
+               LABEL RECORDS ARE STANDARD.
+           01  DAILY-REPORT-REC    PIC X(300).
+
+           WORKING-STORAGE SECTION.
+               01  AUDIT-LOG-PATH      PIC X(100) VALUE
+                       "/tmp/deno-audit.log".
+               01  DAILY-REPORT-PATH   PIC X(100) VALUE
+                       "/tmp/deno-daily-report.txt".
+               01  AUDIT-INPUT-STATUS  PIC XX.
+               01  AUDIT-EOF           PIC X VALUE "N".
+                   88  NO-MORE-AUDIT-LINES    VALUE "Y".
+
+               01  TIMESTAMP-FIELD     PIC X(30).
+               01  PROGRAM-FIELD       PIC X(20).
+               01  STATUS-NUM          PIC S9(4).
+               01  ELAPSED-NUM         PIC 9(9).
+      *> STATUS=/ELAPSED= trailer is fixed-width and anchored to the
+      *> end of the line (see DENO-AUDIT-LOG) - located by position,
+      *> not by scanning for "STATUS="/" | ", which could appear
+      *> inside caller-controlled command text earlier in the line.
+               01  REC-LEN             PIC 9(5).
+               01  STATUS-DIGITS-TEXT  PIC X(4).
+               01  ELAPSED-DIGITS-TEXT PIC X(9).
+               01  FIRST-TIMESTAMP     PIC X(30) VALUE SPACES.
+               01  LAST-TIMESTAMP      PIC X(30) VALUE SPACES.
+
+               01  KNOWN-PROGRAM-NAMES.
+                   05  FILLER PIC X(20) VALUE "DENO-EVAL".
+                   05  FILLER PIC X(20) VALUE "DENO-RUN".
+                   05  FILLER PIC X(20) VALUE "DENO-CAPTURE".
+                   05  FILLER PIC X(20) VALUE "DENO-PURGE".
+               01  KNOWN-PROGRAM-TABLE REDEFINES KNOWN-PROGRAM-NAMES.
+                   05  KNOWN-PROGRAM   PIC X(20) OCCURS 4 TIMES.
+               01  PROGRAM-STATS OCCURS 4 TIMES.
+                   05  PROG-TOTAL      PIC 9(6) VALUE 0.
+                   05  PROG-PASS       PIC 9(6) VALUE 0.
+                   05  PROG-FAIL       PIC 9(6) VALUE 0.
+                   05  PROG-ELAPSED-SUM PIC 9(9) VALUE 0.
+               01  PROG-IDX            PIC 9(2).
+               01  MATCHED-PROG        PIC X VALUE "N".
+                   88  PROGRAM-MATCHED         VALUE "Y".
+
+               01  OTHER-TOTAL         PIC 9(6) VALUE 0.
+               01  OTHER-PASS          PIC 9(6) VALUE 0.
+               01  OTHER-FAIL          PIC 9(6) VALUE 0.
+               01  OTHER-ELAPSED-SUM   PIC 9(9) VALUE 0.
+
+               01  GRAND-TOTAL         PIC 9(6) VALUE 0.
+               01  GRAND-PASS          PIC 9(6) VALUE 0.
+               01  GRAND-FAIL          PIC 9(6) VALUE 0.
+               01  GRAND-ELAPSED-SUM   PIC 9(9) VALUE 0.
+
+               01  TOTAL-COUNT-DISPLAY PIC Z(5)9.
+               01  PASS-COUNT-DISPLAY  PIC Z(5)9.
+               01  FAIL-COUNT-DISPLAY  PIC Z(5)9.
+               01  AVG-ELAPSED         PIC 9(9).
+               01  AVG-ELAPSED-DISPLAY PIC Z(6)9.
+               01  REPORT-LINE         PIC X(300).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT AUDIT-INPUT-FD
+           IF AUDIT-INPUT-STATUS NOT = "00"
+               DISPLAY "DENO-DAILY-REPORT: cannot open audit log "
+                   FUNCTION TRIM(AUDIT-LOG-PATH)
+               STOP RUN
+           END-IF
+           OPEN OUTPUT DAILY-REPORT-FD
+
+           PERFORM UNTIL NO-MORE-AUDIT-LINES
+               READ AUDIT-INPUT-FD INTO AUDIT-INPUT-REC
+                   AT END
+                       MOVE "Y" TO AUDIT-EOF
+                   NOT AT END
+                       IF FUNCTION TRIM(AUDIT-INPUT-REC) NOT = SPACES
+                           PERFORM TALLY-AUDIT-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM VARYING PROG-IDX FROM 1 BY 1 UNTIL PROG-IDX > 4
+               PERFORM WRITE-PROGRAM-LINE
+           END-PERFORM
+           IF OTHER-TOTAL > 0
+               PERFORM WRITE-OTHER-LINE
+           END-IF
+           PERFORM WRITE-REPORT-TOTALS
+
+           CLOSE AUDIT-INPUT-FD
+           CLOSE DAILY-REPORT-FD
+           STOP RUN.
+
+       TALLY-AUDIT-LINE.
+           MOVE SPACES TO TIMESTAMP-FIELD
+           MOVE SPACES TO PROGRAM-FIELD
+           UNSTRING AUDIT-INPUT-REC DELIMITED BY " | "
+               INTO TIMESTAMP-FIELD PROGRAM-FIELD
+           END-UNSTRING
+
+           MOVE 0 TO STATUS-NUM
+           MOVE 0 TO ELAPSED-NUM
+           COMPUTE REC-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(AUDIT-INPUT-REC))
+           IF REC-LEN >= 34
+               MOVE AUDIT-INPUT-REC(REC-LEN - 23: 4)
+                   TO STATUS-DIGITS-TEXT
+               MOVE AUDIT-INPUT-REC(REC-LEN - 8: 9)
+                   TO ELAPSED-DIGITS-TEXT
+               MOVE FUNCTION NUMVAL(STATUS-DIGITS-TEXT) TO STATUS-NUM
+               MOVE FUNCTION NUMVAL(ELAPSED-DIGITS-TEXT)
+                   TO ELAPSED-NUM
+           END-IF
+
+           IF FIRST-TIMESTAMP = SPACES
+               MOVE TIMESTAMP-FIELD TO FIRST-TIMESTAMP
+           END-IF
+           MOVE TIMESTAMP-FIELD TO LAST-TIMESTAMP
+
+           ADD 1 TO GRAND-TOTAL
+           ADD ELAPSED-NUM TO GRAND-ELAPSED-SUM
+           IF STATUS-NUM = 0
+               ADD 1 TO GRAND-PASS
+           ELSE
+               ADD 1 TO GRAND-FAIL
+           END-IF
+
+           MOVE "N" TO MATCHED-PROG
+           PERFORM VARYING PROG-IDX FROM 1 BY 1
+                   UNTIL PROG-IDX > 4 OR PROGRAM-MATCHED
+               IF FUNCTION TRIM(PROGRAM-FIELD) =
+                       FUNCTION TRIM(KNOWN-PROGRAM(PROG-IDX))
+                   MOVE "Y" TO MATCHED-PROG
+                   ADD 1 TO PROG-TOTAL(PROG-IDX)
+                   ADD ELAPSED-NUM TO PROG-ELAPSED-SUM(PROG-IDX)
+                   IF STATUS-NUM = 0
+                       ADD 1 TO PROG-PASS(PROG-IDX)
+                   ELSE
+                       ADD 1 TO PROG-FAIL(PROG-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF NOT PROGRAM-MATCHED
+               ADD 1 TO OTHER-TOTAL
+               ADD ELAPSED-NUM TO OTHER-ELAPSED-SUM
+               IF STATUS-NUM = 0
+                   ADD 1 TO OTHER-PASS
+               ELSE
+                   ADD 1 TO OTHER-FAIL
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE
+           STRING "DENO DAILY REPORT: "        DELIMITED BY SIZE
+                  FUNCTION TRIM(FIRST-TIMESTAMP) DELIMITED BY SIZE
+                  " THRU "                      DELIMITED BY SIZE
+                  FUNCTION TRIM(LAST-TIMESTAMP)  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           MOVE REPORT-LINE TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           DISPLAY FUNCTION TRIM(REPORT-LINE).
+
+       WRITE-PROGRAM-LINE.
+           MOVE SPACES TO REPORT-LINE
+           MOVE PROG-TOTAL(PROG-IDX) TO TOTAL-COUNT-DISPLAY
+           MOVE PROG-PASS(PROG-IDX) TO PASS-COUNT-DISPLAY
+           MOVE PROG-FAIL(PROG-IDX) TO FAIL-COUNT-DISPLAY
+           IF PROG-TOTAL(PROG-IDX) > 0
+               COMPUTE AVG-ELAPSED =
+                   PROG-ELAPSED-SUM(PROG-IDX) / PROG-TOTAL(PROG-IDX)
+           ELSE
+               MOVE 0 TO AVG-ELAPSED
+           END-IF
+           MOVE AVG-ELAPSED TO AVG-ELAPSED-DISPLAY
+           STRING FUNCTION TRIM(KNOWN-PROGRAM(PROG-IDX))
+                                                  DELIMITED BY SIZE
+                  ": TOTAL="                      DELIMITED BY SIZE
+                  FUNCTION TRIM(TOTAL-COUNT-DISPLAY) DELIMITED BY SIZE
+                  " PASS="                        DELIMITED BY SIZE
+                  FUNCTION TRIM(PASS-COUNT-DISPLAY)  DELIMITED BY SIZE
+                  " FAIL="                        DELIMITED BY SIZE
+                  FUNCTION TRIM(FAIL-COUNT-DISPLAY)  DELIMITED BY SIZE
+                  " AVG-ELAPSED(cs)="             DELIMITED BY SIZE
+                  FUNCTION TRIM(AVG-ELAPSED-DISPLAY)
+                                                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           MOVE REPORT-LINE TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           DISPLAY FUNCTION TRIM(REPORT-LINE).
+
+       WRITE-OTHER-LINE.
+           MOVE SPACES TO REPORT-LINE
+           MOVE OTHER-TOTAL TO TOTAL-COUNT-DISPLAY
+           MOVE OTHER-PASS TO PASS-COUNT-DISPLAY
+           MOVE OTHER-FAIL TO FAIL-COUNT-DISPLAY
+           IF OTHER-TOTAL > 0
+               COMPUTE AVG-ELAPSED = OTHER-ELAPSED-SUM / OTHER-TOTAL
+           ELSE
+               MOVE 0 TO AVG-ELAPSED
+           END-IF
+           MOVE AVG-ELAPSED TO AVG-ELAPSED-DISPLAY
+           STRING "OTHER: TOTAL="                DELIMITED BY SIZE
+                  FUNCTION TRIM(TOTAL-COUNT-DISPLAY) DELIMITED BY SIZE
+                  " PASS="                        DELIMITED BY SIZE
+                  FUNCTION TRIM(PASS-COUNT-DISPLAY)  DELIMITED BY SIZE
+                  " FAIL="                        DELIMITED BY SIZE
+                  FUNCTION TRIM(FAIL-COUNT-DISPLAY)  DELIMITED BY SIZE
+                  " AVG-ELAPSED(cs)="             DELIMITED BY SIZE
+                  FUNCTION TRIM(AVG-ELAPSED-DISPLAY)
+                                                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           MOVE REPORT-LINE TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           DISPLAY FUNCTION TRIM(REPORT-LINE).
+
+       WRITE-REPORT-TOTALS.
+           MOVE SPACES TO REPORT-LINE
+           MOVE GRAND-TOTAL TO TOTAL-COUNT-DISPLAY
+           MOVE GRAND-PASS TO PASS-COUNT-DISPLAY
+           MOVE GRAND-FAIL TO FAIL-COUNT-DISPLAY
+           IF GRAND-TOTAL > 0
+               COMPUTE AVG-ELAPSED = GRAND-ELAPSED-SUM / GRAND-TOTAL
+           ELSE
+               MOVE 0 TO AVG-ELAPSED
+           END-IF
+           MOVE AVG-ELAPSED TO AVG-ELAPSED-DISPLAY
+           STRING "GRAND TOTAL="                 DELIMITED BY SIZE
+                  FUNCTION TRIM(TOTAL-COUNT-DISPLAY) DELIMITED BY SIZE
+                  " PASS="                        DELIMITED BY SIZE
+                  FUNCTION TRIM(PASS-COUNT-DISPLAY)  DELIMITED BY SIZE
+                  " FAIL="                        DELIMITED BY SIZE
+                  FUNCTION TRIM(FAIL-COUNT-DISPLAY)  DELIMITED BY SIZE
+                  " AVG-ELAPSED(cs)="             DELIMITED BY SIZE
+                  FUNCTION TRIM(AVG-ELAPSED-DISPLAY)
+                                                  DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           MOVE REPORT-LINE TO DAILY-REPORT-REC
+           WRITE DAILY-REPORT-REC
+           DISPLAY FUNCTION TRIM(REPORT-LINE).
