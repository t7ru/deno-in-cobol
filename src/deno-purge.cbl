@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DENO-PURGE.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               COPY DENOBUF.
+      *> Widened to S9(9) (review round) to match DENO-XLATE-STATUS's
+      *> RAW-RET-VAL - a 16-bit field wraps negative for exit codes
+      *> >= 128 (exit_code * 256 overflows S9(4) COMP).
+               01  RET-VAL         PIC S9(9) COMP.
+               01  AUDIT-PROG-NAME PIC X(20) VALUE "DENO-PURGE".
+      *> Widened to 10500 (review round) to match DENO-AUDIT-LOG's
+      *> AUDIT-COMMAND LINKAGE - passing a narrower actual argument
+      *> than the callee's LINKAGE PICTURE would let it read past
+      *> this field's allocated storage, even though PURGE's own
+      *> commands never approach that size.
+               01  AUDIT-CMD-TEXT  PIC X(10500).
+               01  RETENTION-DISPLAY PIC Z(3)9.
+               01  PURGE-START-TIME PIC 9(9).
+               01  PURGE-END-TIME   PIC 9(9).
+               01  PURGE-ELAPSED    PIC 9(9).
+
+       LINKAGE SECTION.
+               01  PURGE-DIRECTORY  PIC X(100).
+               01  RETENTION-DAYS   PIC 9(4).
+               COPY DENOSTAT.
+
+       PROCEDURE DIVISION USING PURGE-DIRECTORY RETENTION-DAYS
+               STATUS-CODE.
+           PERFORM START-PURGE-TIMER
+      *> Guard against an unattended `find -delete` run with a blank
+      *> directory (which would purge the process's current working
+      *> directory) or a zero-day retention floor (which would delete
+      *> everything on the spot), mirroring req 006's care with FLAGS.
+           IF PURGE-DIRECTORY = SPACES OR RETENTION-DAYS < 1
+               MOVE 93 TO STATUS-CODE
+               MOVE SPACES TO AUDIT-CMD-TEXT
+               STRING "REJECTED PURGE: DIR='"    DELIMITED BY SIZE
+                      FUNCTION TRIM(PURGE-DIRECTORY)
+                                                  DELIMITED BY SIZE
+                      "' RETENTION-DAYS="         DELIMITED BY SIZE
+                      FUNCTION TRIM(RETENTION-DAYS)
+                                                  DELIMITED BY SIZE
+                      INTO AUDIT-CMD-TEXT
+               PERFORM STOP-PURGE-TIMER
+               CALL "DENO-AUDIT-LOG" USING
+                   AUDIT-PROG-NAME AUDIT-CMD-TEXT STATUS-CODE
+                   PURGE-ELAPSED
+               EXIT PROGRAM
+           END-IF
+
+           MOVE RETENTION-DAYS TO RETENTION-DISPLAY
+           MOVE SPACES TO CMD-BUFFER
+           STRING "find '"                      DELIMITED BY SIZE
+                  FUNCTION TRIM(PURGE-DIRECTORY) DELIMITED BY SIZE
+                  "' -type f -mtime +"           DELIMITED BY SIZE
+                  FUNCTION TRIM(RETENTION-DISPLAY)
+                                                  DELIMITED BY SIZE
+                  " -delete"                     DELIMITED BY SIZE
+                  INTO CMD-BUFFER
+
+           CALL "SYSTEM" USING CMD-BUFFER RETURNING RET-VAL
+           CALL "DENO-XLATE-STATUS" USING RET-VAL STATUS-CODE
+           MOVE SPACES TO AUDIT-CMD-TEXT
+           MOVE CMD-BUFFER TO AUDIT-CMD-TEXT
+           PERFORM STOP-PURGE-TIMER
+           CALL "DENO-AUDIT-LOG" USING
+               AUDIT-PROG-NAME AUDIT-CMD-TEXT STATUS-CODE PURGE-ELAPSED
+           EXIT PROGRAM.
+
+       START-PURGE-TIMER.
+           COMPUTE PURGE-START-TIME =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2)).
+
+       STOP-PURGE-TIMER.
+           COMPUTE PURGE-END-TIME =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2))
+           COMPUTE PURGE-ELAPSED = PURGE-END-TIME - PURGE-START-TIME.
