@@ -1,25 +1,351 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DENO-RUN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERMISSIONS-FD
+               ASSIGN TO DYNAMIC PERMISSIONS-FILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PERM-SCRIPT-NAME
+               FILE STATUS IS PERMISSIONS-STATUS.
+           SELECT ALLOWLIST-FD
+               ASSIGN TO DYNAMIC FLAGS-ALLOWLIST-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALLOWLIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERMISSIONS-FD.
+       COPY DENOPERM.
+
+       FD  ALLOWLIST-FD
+           LABEL RECORDS ARE STANDARD.
+       01  ALLOWLIST-REC           PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01  CMD-BUFFER      PIC X(300).
-       01  RET-VAL         PIC S9(4) COMP.
+       COPY DENOBUF.
+       01  PERMISSIONS-STATUS  PIC XX.
+       01  ALLOWLIST-STATUS    PIC XX.
+       01  ALLOWLIST-EOF       PIC X VALUE "N".
+           88  NO-MORE-ALLOWLIST-ENTRIES  VALUE "Y".
+      *> Widened to S9(9) (review round) to match DENO-XLATE-STATUS's
+      *> RAW-RET-VAL - a 16-bit field wraps negative for exit codes
+      *> >= 128 (exit_code * 256 overflows S9(4) COMP).
+       01  RET-VAL         PIC S9(9) COMP.
+       01  AUDIT-PROG-NAME PIC X(20)  VALUE "DENO-RUN".
+      *> Widened to 10500 (review round) to match DENO-AUDIT-LOG's
+      *> AUDIT-COMMAND LINKAGE - see DENOBUF.cpy/DENOENV callers for
+      *> the worst-case sizing this now has to accommodate.
+       01  AUDIT-CMD-TEXT  PIC X(10500).
+       01  TIMEOUT-PREFIX  PIC X(20).
+       01  WORKING-DIR-PREFIX PIC X(120).
+      *> Widened to 25 (the max possible whitespace-delimited token
+      *> count for FLAGS's PIC X(50), at a 2-byte minimum per
+      *> token+delimiter) so a FLAGS string with more than 5 tokens
+      *> is fully seen by UNSTRING/TALLYING instead of silently
+      *> validating only the first 5 while the untouched FLAGS field
+      *> is still used verbatim to build the command.
+       01  FLAG-TOKENS.
+           05  FLAG-TOKEN      PIC X(20) OCCURS 25 TIMES.
+       01  TOK-IDX             PIC 9(2).
+       01  TOK-COUNT           PIC 9(2).
+       01  APR-IDX             PIC 9(2).
+       01  TOKEN-FOUND         PIC X.
+           88  FLAG-IS-APPROVED       VALUE "Y".
+       01  FLAGS-VALID         PIC X VALUE "Y".
+           88  ALL-FLAGS-APPROVED     VALUE "Y".
+      *> Immutable source for RESET-FLAGS-ALLOWLIST-DEFAULTS; kept
+      *> separate from APPROVED-FLAGS-TABLE below because that table
+      *> is overwritten in place by LOAD-FLAGS-ALLOWLIST and would
+      *> otherwise have no un-clobbered copy of the built-ins to
+      *> restore from on a later call that has no allowlist file.
+       01  DEFAULT-FLAGS-VALUES.
+           05  FILLER PIC X(20) VALUE "--allow-net".
+           05  FILLER PIC X(20) VALUE "--allow-read".
+           05  FILLER PIC X(20) VALUE "--allow-write".
+           05  FILLER PIC X(20) VALUE "--allow-env".
+           05  FILLER PIC X(20) VALUE "--allow-sys".
+       01  DEFAULT-FLAGS-TABLE REDEFINES DEFAULT-FLAGS-VALUES.
+           05  DEFAULT-FLAG    PIC X(20) OCCURS 5 TIMES.
+      *> Built-in defaults (used when FLAGS-ALLOWLIST-FILE is blank);
+      *> the trailing 15 slots let LOAD-FLAGS-ALLOWLIST replace the
+      *> active table from an external file without a recompile.
+       01  APPROVED-FLAGS-VALUES.
+           05  FILLER PIC X(20) VALUE "--allow-net".
+           05  FILLER PIC X(20) VALUE "--allow-read".
+           05  FILLER PIC X(20) VALUE "--allow-write".
+           05  FILLER PIC X(20) VALUE "--allow-env".
+           05  FILLER PIC X(20) VALUE "--allow-sys".
+           05  FILLER PIC X(20) OCCURS 15 TIMES VALUE SPACES.
+       01  APPROVED-FLAGS-TABLE REDEFINES APPROVED-FLAGS-VALUES.
+           05  APPROVED-FLAG   PIC X(20) OCCURS 20 TIMES.
+       01  APPROVED-FLAGS-ACTIVE-COUNT PIC 9(2) VALUE 5.
+      *> Widened to 4100 (review round) now that each RUN-ARG-ENTRY
+      *> is shell-escaped before being quoted: 10 slots, each " '" +
+      *> up to 400 escaped chars + "'" (~403 bytes), ~4030 total.
+       01  ARGS-SUFFIX         PIC X(4100).
+       01  ARGS-PTR            PIC 9(4).
+       01  ARG-IDX             PIC 9(2).
+       01  ESCAPED-ARG         PIC X(400).
+       01  DENO-BIN-NAME       PIC X(100).
+       01  DENO-VERSION-TEXT   PIC X(80).
+       01  VERSION-DISCRIMINATOR PIC X(20).
+      *> Widened to 10000 (review round) to hold ENV-PREFIX-TEXT's
+      *> escaped-value worst case (5300) plus CMD-BUFFER's own
+      *> widened worst case without truncating.
+       01  EXEC-CMD-BUFFER     PIC X(10000).
+       01  ENV-PREFIX-TEXT     PIC X(5300).
+       01  ENV-PREFIX-MASKED   PIC X(5300).
+       01  RUN-START-TIME      PIC 9(9).
+       01  RUN-END-TIME        PIC 9(9).
+       01  RUN-ELAPSED         PIC 9(9).
 
        LINKAGE SECTION.
        01  FILE-PATH       PIC X(100).
        01  FLAGS           PIC X(50).
-       01  STATUS-CODE     PIC S9(4) COMP.
+       COPY DENOSTAT.
+       01  TIMEOUT-SECONDS PIC 9(4).
+       COPY DENOARGS.
+       01  DENO-BINARY-PATH PIC X(100).
+       01  PERMISSIONS-FILE PIC X(100).
+       COPY DENOENV.
+       01  WORKING-DIR      PIC X(100).
+       01  FLAGS-ALLOWLIST-FILE PIC X(100).
+
+       PROCEDURE DIVISION USING FILE-PATH FLAGS STATUS-CODE
+               TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+               DENO-BINARY-PATH PERMISSIONS-FILE
+               ENV-VAR-COUNT ENV-VAR-TABLE WORKING-DIR
+               FLAGS-ALLOWLIST-FILE.
+           PERFORM START-RUN-TIMER
+           MOVE "deno" TO DENO-BIN-NAME
+           IF DENO-BINARY-PATH NOT = SPACES
+               MOVE FUNCTION TRIM(DENO-BINARY-PATH) TO DENO-BIN-NAME
+           END-IF
+           IF FLAGS = SPACES AND PERMISSIONS-FILE NOT = SPACES
+               PERFORM LOOKUP-PERMISSIONS-MANIFEST
+           END-IF
+           IF FLAGS-ALLOWLIST-FILE NOT = SPACES
+               PERFORM LOAD-FLAGS-ALLOWLIST
+           ELSE
+               PERFORM RESET-FLAGS-ALLOWLIST-DEFAULTS
+           END-IF
+           MOVE "Y" TO FLAGS-VALID
+           MOVE SPACES TO FLAG-TOKENS
+           MOVE 0 TO TOK-COUNT
+           UNSTRING FLAGS DELIMITED BY ALL SPACE
+               INTO FLAG-TOKEN(1) FLAG-TOKEN(2) FLAG-TOKEN(3)
+                    FLAG-TOKEN(4) FLAG-TOKEN(5) FLAG-TOKEN(6)
+                    FLAG-TOKEN(7) FLAG-TOKEN(8) FLAG-TOKEN(9)
+                    FLAG-TOKEN(10) FLAG-TOKEN(11) FLAG-TOKEN(12)
+                    FLAG-TOKEN(13) FLAG-TOKEN(14) FLAG-TOKEN(15)
+                    FLAG-TOKEN(16) FLAG-TOKEN(17) FLAG-TOKEN(18)
+                    FLAG-TOKEN(19) FLAG-TOKEN(20) FLAG-TOKEN(21)
+                    FLAG-TOKEN(22) FLAG-TOKEN(23) FLAG-TOKEN(24)
+                    FLAG-TOKEN(25)
+               TALLYING IN TOK-COUNT
+           END-UNSTRING
+
+           IF TOK-COUNT > 5
+               MOVE "N" TO FLAGS-VALID
+           END-IF
+
+           PERFORM VARYING TOK-IDX FROM 1 BY 1 UNTIL TOK-IDX > TOK-COUNT
+               IF FLAG-TOKEN(TOK-IDX) NOT = SPACES
+                   MOVE "N" TO TOKEN-FOUND
+                   PERFORM VARYING APR-IDX FROM 1 BY 1
+                           UNTIL APR-IDX > APPROVED-FLAGS-ACTIVE-COUNT
+                                 OR FLAG-IS-APPROVED
+                       IF FLAG-TOKEN(TOK-IDX) = APPROVED-FLAG(APR-IDX)
+                           MOVE "Y" TO TOKEN-FOUND
+                       END-IF
+                   END-PERFORM
+                   IF NOT FLAG-IS-APPROVED
+                       MOVE "N" TO FLAGS-VALID
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF NOT ALL-FLAGS-APPROVED
+               MOVE 91 TO STATUS-CODE
+               MOVE SPACES TO AUDIT-CMD-TEXT
+               STRING "REJECTED FLAGS: "     DELIMITED BY SIZE
+                      FUNCTION TRIM(FLAGS)   DELIMITED BY SIZE
+                      INTO AUDIT-CMD-TEXT
+               PERFORM STOP-RUN-TIMER
+               CALL "DENO-AUDIT-LOG" USING
+                   AUDIT-PROG-NAME AUDIT-CMD-TEXT STATUS-CODE
+                   RUN-ELAPSED
+               MOVE STATUS-CODE TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF
+
+           MOVE SPACES TO WORKING-DIR-PREFIX
+           IF WORKING-DIR NOT = SPACES
+               STRING "cd '"                          DELIMITED BY SIZE
+                      FUNCTION TRIM(WORKING-DIR)       DELIMITED BY SIZE
+                      "' && "                          DELIMITED BY SIZE
+                      INTO WORKING-DIR-PREFIX
+           END-IF
+
+           MOVE SPACES TO TIMEOUT-PREFIX
+           IF TIMEOUT-SECONDS > 0
+               STRING "timeout "                     DELIMITED BY SIZE
+                      FUNCTION TRIM(TIMEOUT-SECONDS) DELIMITED BY SIZE
+                      " "                             DELIMITED BY SIZE
+                      INTO TIMEOUT-PREFIX
+           END-IF
+
+           MOVE SPACES TO ARGS-SUFFIX
+           MOVE 1 TO ARGS-PTR
+           PERFORM VARYING ARG-IDX FROM 1 BY 1
+                   UNTIL ARG-IDX > RUN-ARG-COUNT
+               CALL "DENO-SHELL-ESCAPE" USING
+                   RUN-ARG-ENTRY(ARG-IDX) ESCAPED-ARG
+               STRING " '"                    DELIMITED BY SIZE
+                      FUNCTION TRIM(ESCAPED-ARG) DELIMITED BY SIZE
+                      "'"                    DELIMITED BY SIZE
+                      INTO ARGS-SUFFIX
+                      WITH POINTER ARGS-PTR
+           END-PERFORM
 
-       PROCEDURE DIVISION USING FILE-PATH FLAGS STATUS-CODE.
            MOVE SPACES TO CMD-BUFFER
-           STRING "deno run "              DELIMITED BY SIZE
-                  FUNCTION TRIM(FLAGS)     DELIMITED BY SIZE
-                  " '"                     DELIMITED BY SIZE
-                  FUNCTION TRIM(FILE-PATH) DELIMITED BY SIZE
-                  "'"                      DELIMITED BY SIZE
-                  INTO CMD-BUFFER
-
-           CALL "SYSTEM" USING CMD-BUFFER RETURNING RET-VAL
-           MOVE RET-VAL TO STATUS-CODE
+           IF RUN-ARG-COUNT > 0
+               STRING FUNCTION TRIM(WORKING-DIR-PREFIX)
+                                                DELIMITED BY SIZE
+                      " "                       DELIMITED BY SIZE
+                      FUNCTION TRIM(TIMEOUT-PREFIX) DELIMITED BY SIZE
+                      " "                       DELIMITED BY SIZE
+                      FUNCTION TRIM(DENO-BIN-NAME) DELIMITED BY SIZE
+                      " run "                   DELIMITED BY SIZE
+                      FUNCTION TRIM(FLAGS)     DELIMITED BY SIZE
+                      " '"                     DELIMITED BY SIZE
+                      FUNCTION TRIM(FILE-PATH) DELIMITED BY SIZE
+                      "'"                      DELIMITED BY SIZE
+                      ARGS-SUFFIX(1:ARGS-PTR - 1) DELIMITED BY SIZE
+                      INTO CMD-BUFFER
+           ELSE
+               STRING FUNCTION TRIM(WORKING-DIR-PREFIX)
+                                                DELIMITED BY SIZE
+                      " "                       DELIMITED BY SIZE
+                      FUNCTION TRIM(TIMEOUT-PREFIX) DELIMITED BY SIZE
+                      " "                       DELIMITED BY SIZE
+                      FUNCTION TRIM(DENO-BIN-NAME) DELIMITED BY SIZE
+                      " run "                   DELIMITED BY SIZE
+                      FUNCTION TRIM(FLAGS)     DELIMITED BY SIZE
+                      " '"                     DELIMITED BY SIZE
+                      FUNCTION TRIM(FILE-PATH) DELIMITED BY SIZE
+                      "'"                      DELIMITED BY SIZE
+                      INTO CMD-BUFFER
+           END-IF
+
+           MOVE CMD-BUFFER TO EXEC-CMD-BUFFER
+           MOVE SPACES TO ENV-PREFIX-TEXT
+           MOVE SPACES TO ENV-PREFIX-MASKED
+           IF ENV-VAR-COUNT > 0
+               CALL "DENO-ENV-PREFIX" USING ENV-VAR-COUNT ENV-VAR-TABLE
+                   ENV-PREFIX-TEXT ENV-PREFIX-MASKED
+               MOVE SPACES TO EXEC-CMD-BUFFER
+               STRING FUNCTION TRIM(ENV-PREFIX-TEXT) DELIMITED BY SIZE
+                      " "                             DELIMITED BY SIZE
+                      FUNCTION TRIM(CMD-BUFFER)       DELIMITED BY SIZE
+                      INTO EXEC-CMD-BUFFER
+           END-IF
+
+           CALL "SYSTEM" USING EXEC-CMD-BUFFER RETURNING RET-VAL
+           CALL "DENO-XLATE-STATUS" USING RET-VAL STATUS-CODE
+           MOVE SPACES TO VERSION-DISCRIMINATOR
+           STRING FUNCTION TRIM(AUDIT-PROG-NAME) DELIMITED BY SIZE
+                  "-"                            DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(9:2)      DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(11:2)     DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(13:2)     DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(15:2)     DELIMITED BY SIZE
+                  INTO VERSION-DISCRIMINATOR
+           CALL "DENO-VERSION-CHECK" USING
+               DENO-BIN-NAME DENO-VERSION-TEXT VERSION-DISCRIMINATOR
+           MOVE SPACES TO AUDIT-CMD-TEXT
+           STRING "["                              DELIMITED BY SIZE
+                  FUNCTION TRIM(DENO-VERSION-TEXT)  DELIMITED BY SIZE
+                  "] "                              DELIMITED BY SIZE
+                  FUNCTION TRIM(ENV-PREFIX-MASKED)  DELIMITED BY SIZE
+                  " "                               DELIMITED BY SIZE
+                  FUNCTION TRIM(CMD-BUFFER)         DELIMITED BY SIZE
+                  INTO AUDIT-CMD-TEXT
+           PERFORM STOP-RUN-TIMER
+           CALL "DENO-AUDIT-LOG" USING
+               AUDIT-PROG-NAME AUDIT-CMD-TEXT STATUS-CODE RUN-ELAPSED
+           MOVE STATUS-CODE TO RETURN-CODE
            EXIT PROGRAM.
+
+       START-RUN-TIMER.
+           COMPUTE RUN-START-TIME =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2)).
+
+       STOP-RUN-TIMER.
+           COMPUTE RUN-END-TIME =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2))
+           COMPUTE RUN-ELAPSED = RUN-END-TIME - RUN-START-TIME.
+
+       LOOKUP-PERMISSIONS-MANIFEST.
+           OPEN INPUT PERMISSIONS-FD
+           IF PERMISSIONS-STATUS = "00"
+               MOVE SPACES TO PERM-SCRIPT-NAME
+               MOVE FUNCTION TRIM(FILE-PATH) TO PERM-SCRIPT-NAME
+               READ PERMISSIONS-FD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE PERM-FLAGS TO FLAGS
+               END-READ
+               CLOSE PERMISSIONS-FD
+           END-IF.
+
+       LOAD-FLAGS-ALLOWLIST.
+           MOVE SPACES TO ALLOWLIST-REC
+           MOVE 0 TO APPROVED-FLAGS-ACTIVE-COUNT
+           MOVE "N" TO ALLOWLIST-EOF
+           OPEN INPUT ALLOWLIST-FD
+           IF ALLOWLIST-STATUS = "00"
+               PERFORM VARYING APR-IDX FROM 1 BY 1 UNTIL APR-IDX > 20
+                   MOVE SPACES TO APPROVED-FLAG(APR-IDX)
+               END-PERFORM
+               PERFORM UNTIL NO-MORE-ALLOWLIST-ENTRIES
+                       OR APPROVED-FLAGS-ACTIVE-COUNT = 20
+                   READ ALLOWLIST-FD INTO ALLOWLIST-REC
+                       AT END
+                           MOVE "Y" TO ALLOWLIST-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(ALLOWLIST-REC) NOT = SPACES
+                               ADD 1 TO APPROVED-FLAGS-ACTIVE-COUNT
+                               MOVE ALLOWLIST-REC
+                                   TO APPROVED-FLAG(
+                                       APPROVED-FLAGS-ACTIVE-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ALLOWLIST-FD
+           ELSE
+               PERFORM RESET-FLAGS-ALLOWLIST-DEFAULTS
+           END-IF.
+
+       RESET-FLAGS-ALLOWLIST-DEFAULTS.
+      *> WORKING-STORAGE persists across CALLs within a run unit, so
+      *> a prior call's custom allowlist table would otherwise still
+      *> be active the next time FLAGS-ALLOWLIST-FILE is blank (or
+      *> fails to open) unless it is explicitly restored here.
+           PERFORM VARYING APR-IDX FROM 1 BY 1 UNTIL APR-IDX > 20
+               MOVE SPACES TO APPROVED-FLAG(APR-IDX)
+           END-PERFORM
+           PERFORM VARYING APR-IDX FROM 1 BY 1 UNTIL APR-IDX > 5
+               MOVE DEFAULT-FLAG(APR-IDX) TO APPROVED-FLAG(APR-IDX)
+           END-PERFORM
+           MOVE 5 TO APPROVED-FLAGS-ACTIVE-COUNT.
