@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DENO-BATCH.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT JOB-CONTROL-FD
+                   ASSIGN TO DYNAMIC JOB-CONTROL-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS JOB-CONTROL-STATUS.
+               SELECT BATCH-REPORT-FD
+                   ASSIGN TO DYNAMIC BATCH-REPORT-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  JOB-CONTROL-FD
+               LABEL RECORDS ARE STANDARD.
+           01  JOB-REC             PIC X(300).
+
+           FD  BATCH-REPORT-FD
+               LABEL RECORDS ARE STANDARD.
+           01  BATCH-REPORT-REC    PIC X(300).
+
+           WORKING-STORAGE SECTION.
+               01  JOB-CONTROL-PATH    PIC X(100) VALUE
+                       "/tmp/deno-batch-jobs.txt".
+               01  BATCH-REPORT-PATH   PIC X(100) VALUE
+                       "/tmp/deno-batch-report.txt".
+               01  JOB-CONTROL-STATUS  PIC XX.
+               01  JOB-EOF             PIC X VALUE "N".
+                   88  NO-MORE-JOBS        VALUE "Y".
+
+               01  JOB-SCRIPT-PATH     PIC X(100).
+               01  JOB-FLAGS           PIC X(50).
+               01  JOB-ARGS            PIC X(200).
+               01  JOB-TIMEOUT-SECONDS PIC 9(4) VALUE 0.
+               COPY DENOSTAT.
+               COPY DENOARGS.
+               01  ARG-IDX             PIC 9(2).
+               01  JOB-DENO-BIN-PATH   PIC X(100) VALUE SPACES.
+               01  JOB-PERMISSIONS-PATH PIC X(100) VALUE SPACES.
+               COPY DENOENV.
+               01  JOB-WORKING-DIR      PIC X(100) VALUE SPACES.
+               01  JOB-FLAGS-ALLOWLIST-FILE PIC X(100) VALUE SPACES.
+
+               01  REPORT-LINE         PIC X(300).
+               01  STATUS-DISPLAY      PIC -(6)9.
+               01  RESULT-TEXT         PIC X(4).
+
+               01  TOTAL-JOBS          PIC 9(4) VALUE 0.
+               01  PASS-COUNT          PIC 9(4) VALUE 0.
+               01  FAIL-COUNT          PIC 9(4) VALUE 0.
+               01  TOTALS-LINE         PIC X(300).
+               01  TOTAL-DISPLAY       PIC Z(3)9.
+               01  PASS-DISPLAY        PIC Z(3)9.
+               01  FAIL-DISPLAY        PIC Z(3)9.
+
+           PROCEDURE DIVISION.
+               MOVE 0 TO ENV-VAR-COUNT
+               MOVE SPACES TO ENV-VAR-TABLE
+               OPEN INPUT JOB-CONTROL-FD
+               IF JOB-CONTROL-STATUS NOT = "00"
+                   DISPLAY "DENO-BATCH: cannot open job control file "
+                       FUNCTION TRIM(JOB-CONTROL-PATH)
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT BATCH-REPORT-FD
+
+               PERFORM UNTIL NO-MORE-JOBS
+                   READ JOB-CONTROL-FD INTO JOB-REC
+                       AT END
+                           MOVE "Y" TO JOB-EOF
+                       NOT AT END
+                           IF FUNCTION TRIM(JOB-REC) NOT = SPACES
+                               PERFORM RUN-ONE-JOB
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               MOVE TOTAL-JOBS TO TOTAL-DISPLAY
+               MOVE PASS-COUNT TO PASS-DISPLAY
+               MOVE FAIL-COUNT TO FAIL-DISPLAY
+               MOVE SPACES TO TOTALS-LINE
+               STRING "TOTAL="       DELIMITED BY SIZE
+                      FUNCTION TRIM(TOTAL-DISPLAY) DELIMITED BY SIZE
+                      " PASS="       DELIMITED BY SIZE
+                      FUNCTION TRIM(PASS-DISPLAY)  DELIMITED BY SIZE
+                      " FAIL="       DELIMITED BY SIZE
+                      FUNCTION TRIM(FAIL-DISPLAY)  DELIMITED BY SIZE
+                      INTO TOTALS-LINE
+               MOVE TOTALS-LINE TO BATCH-REPORT-REC
+               WRITE BATCH-REPORT-REC
+
+               CLOSE JOB-CONTROL-FD
+               CLOSE BATCH-REPORT-FD
+               STOP RUN.
+
+           RUN-ONE-JOB.
+               MOVE SPACES TO JOB-SCRIPT-PATH
+               MOVE SPACES TO JOB-FLAGS
+               MOVE SPACES TO JOB-ARGS
+               UNSTRING JOB-REC DELIMITED BY "|"
+                   INTO JOB-SCRIPT-PATH JOB-FLAGS JOB-ARGS
+               END-UNSTRING
+               ADD 1 TO TOTAL-JOBS
+
+               MOVE 0 TO RUN-ARG-COUNT
+               PERFORM VARYING ARG-IDX FROM 1 BY 1 UNTIL ARG-IDX > 10
+                   MOVE SPACES TO RUN-ARG-ENTRY(ARG-IDX)
+               END-PERFORM
+               IF FUNCTION TRIM(JOB-ARGS) NOT = SPACES
+                   UNSTRING JOB-ARGS DELIMITED BY ALL SPACE
+                       INTO RUN-ARG-ENTRY(1) RUN-ARG-ENTRY(2)
+                            RUN-ARG-ENTRY(3) RUN-ARG-ENTRY(4)
+                            RUN-ARG-ENTRY(5) RUN-ARG-ENTRY(6)
+                            RUN-ARG-ENTRY(7) RUN-ARG-ENTRY(8)
+                            RUN-ARG-ENTRY(9) RUN-ARG-ENTRY(10)
+                   END-UNSTRING
+                   PERFORM VARYING ARG-IDX FROM 1 BY 1
+                           UNTIL ARG-IDX > 10
+                       IF RUN-ARG-ENTRY(ARG-IDX) NOT = SPACES
+                           ADD 1 TO RUN-ARG-COUNT
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               CALL "DENO-RUN" USING JOB-SCRIPT-PATH JOB-FLAGS
+                   STATUS-CODE JOB-TIMEOUT-SECONDS
+                   RUN-ARG-COUNT RUN-ARG-ENTRY JOB-DENO-BIN-PATH
+                   JOB-PERMISSIONS-PATH ENV-VAR-COUNT ENV-VAR-TABLE
+                   JOB-WORKING-DIR JOB-FLAGS-ALLOWLIST-FILE
+
+               IF DENO-OK
+                   ADD 1 TO PASS-COUNT
+                   MOVE "PASS" TO RESULT-TEXT
+               ELSE
+                   ADD 1 TO FAIL-COUNT
+                   MOVE "FAIL" TO RESULT-TEXT
+               END-IF
+
+               MOVE STATUS-CODE TO STATUS-DISPLAY
+               MOVE SPACES TO REPORT-LINE
+               STRING FUNCTION TRIM(JOB-SCRIPT-PATH) DELIMITED BY SIZE
+                      " | "                          DELIMITED BY SIZE
+                      FUNCTION TRIM(JOB-FLAGS)        DELIMITED BY SIZE
+                      " | STATUS="                    DELIMITED BY SIZE
+                      FUNCTION TRIM(STATUS-DISPLAY)   DELIMITED BY SIZE
+                      " | "                           DELIMITED BY SIZE
+                      RESULT-TEXT                     DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               MOVE REPORT-LINE TO BATCH-REPORT-REC
+               WRITE BATCH-REPORT-REC.
