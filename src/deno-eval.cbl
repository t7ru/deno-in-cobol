@@ -3,39 +3,174 @@
 
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-               01  CMD-BUFFER      PIC X(300).
+               COPY DENOBUF.
                01  ESCAPED-JS      PIC X(200).
                01  JS-IDX          PIC 9(3).
                01  ESC-IDX         PIC 9(3).
                01  JS-CHAR         PIC X.
-               01  RET-VAL         PIC S9(4) COMP.
+      *> Widened to S9(9) (review round) to match DENO-XLATE-STATUS's
+      *> RAW-RET-VAL - a 16-bit field wraps negative for exit codes
+      *> >= 128 (exit_code * 256 overflows S9(4) COMP).
+               01  RET-VAL         PIC S9(9) COMP.
+               01  ESCAPE-OVERFLOW PIC X VALUE "N".
+                   88  ESC-BUFFER-FULL     VALUE "Y".
+               01  AUDIT-PROG-NAME PIC X(20)  VALUE "DENO-EVAL".
+      *> Widened to 10500 (review round) to match DENO-AUDIT-LOG's
+      *> AUDIT-COMMAND LINKAGE - see DENOBUF.cpy/DENOENV callers for
+      *> the worst-case sizing this now has to accommodate.
+               01  AUDIT-CMD-TEXT  PIC X(10500).
+      *> Passed directly as DENO-AUDIT-LOG's AUDIT-COMMAND argument
+      *> below, so it must be widened to match too - a narrower
+      *> actual argument than the callee's LINKAGE PICTURE would let
+      *> DENO-AUDIT-LOG read past this field's allocated storage.
+               01  AUDIT-OVERFLOW-MSG PIC X(10500) VALUE
+                   "<script too long to escape safely>".
+               01  CMD-PTR         PIC 9(3).
+               01  DENO-BIN-NAME   PIC X(100).
+               01  DENO-VERSION-TEXT PIC X(80).
+      *> Widened to 10000 (review round) to hold ENV-PREFIX-TEXT's
+      *> escaped-value worst case (5300, see DENOENV callers) plus
+      *> CMD-BUFFER's own worst case without truncating.
+               01  EXEC-CMD-BUFFER PIC X(10000).
+               01  ENV-PREFIX-TEXT PIC X(5300).
+               01  ENV-PREFIX-MASKED PIC X(5300).
+               01  VERSION-DISCRIMINATOR PIC X(20).
+               01  EVAL-START-TIME PIC 9(9).
+               01  EVAL-END-TIME   PIC 9(9).
+               01  EVAL-ELAPSED    PIC 9(9).
 
        LINKAGE SECTION.
                01  JS-CODE         PIC X(100).
-               01  STATUS-CODE     PIC S9(4) COMP.
+               01  SOURCE-MODE     PIC X(1).
+                   88  SOURCE-IS-INLINE    VALUE SPACE "I".
+                   88  SOURCE-IS-FILE      VALUE "F".
+               01  SCRIPT-FILE     PIC X(100).
+               COPY DENOSTAT.
+               01  EVAL-OUTPUT-FILE PIC X(100).
+               01  DENO-BINARY-PATH PIC X(100).
+               COPY DENOENV.
 
-       PROCEDURE DIVISION USING JS-CODE STATUS-CODE.
+       PROCEDURE DIVISION USING JS-CODE SOURCE-MODE SCRIPT-FILE
+               STATUS-CODE EVAL-OUTPUT-FILE DENO-BINARY-PATH
+               ENV-VAR-COUNT ENV-VAR-TABLE.
+           PERFORM START-EVAL-TIMER
            MOVE SPACES TO CMD-BUFFER
-           MOVE SPACES TO ESCAPED-JS
-           MOVE 1 TO ESC-IDX
-
-           PERFORM VARYING JS-IDX FROM 1 BY 1
-               UNTIL JS-IDX > FUNCTION LENGTH(FUNCTION TRIM(JS-CODE))
-               MOVE JS-CODE(JS-IDX:1) TO JS-CHAR
-               IF JS-CHAR = "\" OR JS-CHAR = """"
-                   MOVE "\" TO ESCAPED-JS(ESC-IDX:1)
+           MOVE "deno" TO DENO-BIN-NAME
+           IF DENO-BINARY-PATH NOT = SPACES
+               MOVE FUNCTION TRIM(DENO-BINARY-PATH) TO DENO-BIN-NAME
+           END-IF
+
+           IF SOURCE-IS-FILE
+               STRING FUNCTION TRIM(DENO-BIN-NAME) DELIMITED BY SIZE
+                       " eval ""$(cat '"          DELIMITED BY SIZE
+                       FUNCTION TRIM(SCRIPT-FILE) DELIMITED BY SIZE
+                       "')"""                     DELIMITED BY SIZE
+                       INTO CMD-BUFFER
+           ELSE
+               MOVE SPACES TO ESCAPED-JS
+               MOVE 1 TO ESC-IDX
+               MOVE "N" TO ESCAPE-OVERFLOW
+
+               PERFORM VARYING JS-IDX FROM 1 BY 1
+                   UNTIL JS-IDX >
+                           FUNCTION LENGTH(FUNCTION TRIM(JS-CODE))
+                       OR ESC-BUFFER-FULL
+                   MOVE JS-CODE(JS-IDX:1) TO JS-CHAR
+                   IF JS-CHAR = "\" OR JS-CHAR = """"
+                       IF ESC-IDX > FUNCTION LENGTH(ESCAPED-JS) - 1
+                           MOVE "Y" TO ESCAPE-OVERFLOW
+                           EXIT PERFORM
+                       END-IF
+                       MOVE "\" TO ESCAPED-JS(ESC-IDX:1)
+                       ADD 1 TO ESC-IDX
+                   END-IF
+                   IF ESC-IDX > FUNCTION LENGTH(ESCAPED-JS)
+                       MOVE "Y" TO ESCAPE-OVERFLOW
+                       EXIT PERFORM
+                   END-IF
+                   MOVE JS-CHAR TO ESCAPED-JS(ESC-IDX:1)
                    ADD 1 TO ESC-IDX
+               END-PERFORM
+
+               IF ESC-BUFFER-FULL
+                   MOVE 90 TO STATUS-CODE
+                   PERFORM STOP-EVAL-TIMER
+                   CALL "DENO-AUDIT-LOG" USING
+                       AUDIT-PROG-NAME AUDIT-OVERFLOW-MSG STATUS-CODE
+                       EVAL-ELAPSED
+                   MOVE STATUS-CODE TO RETURN-CODE
+                   EXIT PROGRAM
                END-IF
-               MOVE JS-CHAR TO ESCAPED-JS(ESC-IDX:1)
-               ADD 1 TO ESC-IDX
-           END-PERFORM
-
-           STRING "deno eval "               DELIMITED BY SIZE
-                   """"                      DELIMITED BY SIZE
-                   FUNCTION TRIM(ESCAPED-JS) DELIMITED BY SIZE
-                   """"                      DELIMITED BY SIZE
-                   INTO CMD-BUFFER
-
-           CALL "SYSTEM" USING CMD-BUFFER RETURNING RET-VAL
-           MOVE RET-VAL TO STATUS-CODE
+
+               STRING FUNCTION TRIM(DENO-BIN-NAME) DELIMITED BY SIZE
+                       " eval "                  DELIMITED BY SIZE
+                       """"                      DELIMITED BY SIZE
+                       FUNCTION TRIM(ESCAPED-JS) DELIMITED BY SIZE
+                       """"                      DELIMITED BY SIZE
+                       INTO CMD-BUFFER
+           END-IF
+
+           IF EVAL-OUTPUT-FILE NOT = SPACES
+               COMPUTE CMD-PTR =
+                   FUNCTION LENGTH(FUNCTION TRIM(CMD-BUFFER)) + 1
+               STRING " > '"                      DELIMITED BY SIZE
+                      FUNCTION TRIM(EVAL-OUTPUT-FILE)
+                                                    DELIMITED BY SIZE
+                      "' 2>&1"                     DELIMITED BY SIZE
+                      INTO CMD-BUFFER
+                      WITH POINTER CMD-PTR
+           END-IF
+
+           MOVE CMD-BUFFER TO EXEC-CMD-BUFFER
+           MOVE SPACES TO ENV-PREFIX-TEXT
+           MOVE SPACES TO ENV-PREFIX-MASKED
+           IF ENV-VAR-COUNT > 0
+               CALL "DENO-ENV-PREFIX" USING ENV-VAR-COUNT ENV-VAR-TABLE
+                   ENV-PREFIX-TEXT ENV-PREFIX-MASKED
+               MOVE SPACES TO EXEC-CMD-BUFFER
+               STRING FUNCTION TRIM(ENV-PREFIX-TEXT) DELIMITED BY SIZE
+                      " "                             DELIMITED BY SIZE
+                      FUNCTION TRIM(CMD-BUFFER)       DELIMITED BY SIZE
+                      INTO EXEC-CMD-BUFFER
+           END-IF
+
+           CALL "SYSTEM" USING EXEC-CMD-BUFFER RETURNING RET-VAL
+           CALL "DENO-XLATE-STATUS" USING RET-VAL STATUS-CODE
+           MOVE SPACES TO VERSION-DISCRIMINATOR
+           STRING FUNCTION TRIM(AUDIT-PROG-NAME) DELIMITED BY SIZE
+                  "-"                            DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(9:2)      DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(11:2)     DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(13:2)     DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(15:2)     DELIMITED BY SIZE
+                  INTO VERSION-DISCRIMINATOR
+           CALL "DENO-VERSION-CHECK" USING
+               DENO-BIN-NAME DENO-VERSION-TEXT VERSION-DISCRIMINATOR
+           MOVE SPACES TO AUDIT-CMD-TEXT
+           STRING "["                              DELIMITED BY SIZE
+                  FUNCTION TRIM(DENO-VERSION-TEXT)  DELIMITED BY SIZE
+                  "] "                              DELIMITED BY SIZE
+                  FUNCTION TRIM(ENV-PREFIX-MASKED)  DELIMITED BY SIZE
+                  " "                               DELIMITED BY SIZE
+                  FUNCTION TRIM(CMD-BUFFER)         DELIMITED BY SIZE
+                  INTO AUDIT-CMD-TEXT
+           PERFORM STOP-EVAL-TIMER
+           CALL "DENO-AUDIT-LOG" USING
+               AUDIT-PROG-NAME AUDIT-CMD-TEXT STATUS-CODE EVAL-ELAPSED
+           MOVE STATUS-CODE TO RETURN-CODE
            EXIT PROGRAM.
+
+       START-EVAL-TIMER.
+           COMPUTE EVAL-START-TIME =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2)).
+
+       STOP-EVAL-TIMER.
+           COMPUTE EVAL-END-TIME =
+               FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+             + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2))
+           COMPUTE EVAL-ELAPSED = EVAL-END-TIME - EVAL-START-TIME.
