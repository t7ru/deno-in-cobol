@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DENO-VERSION-CHECK.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT VERSION-FILE
+                   ASSIGN TO DYNAMIC VERSION-FILE-PATH
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS VERSION-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  VERSION-FILE
+               LABEL RECORDS ARE STANDARD.
+           01  VERSION-REC     PIC X(80).
+
+           WORKING-STORAGE SECTION.
+      *> VERSION-FILE-PATH is built unique per call (caller program
+      *> name plus a hundredths-since-midnight discriminator) so
+      *> concurrent or overlapping DENO-EVAL/DENO-RUN invocations don't
+      *> race each other reading and writing the same shared temp file.
+               01  VERSION-FILE-PATH   PIC X(150).
+               01  VERSION-CMD     PIC X(200).
+               01  VERSION-RET-VAL PIC S9(4) COMP.
+               01  VERSION-FILE-STATUS PIC XX.
+               01  CLEANUP-CMD     PIC X(160).
+               01  CLEANUP-RET-VAL PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+               01  BIN-PATH        PIC X(100).
+               01  VERSION-TEXT    PIC X(80).
+               01  VERSION-DISCRIMINATOR PIC X(20).
+
+       PROCEDURE DIVISION USING BIN-PATH VERSION-TEXT
+               VERSION-DISCRIMINATOR.
+           MOVE SPACES TO VERSION-TEXT
+           MOVE SPACES TO VERSION-FILE-PATH
+           STRING "/tmp/deno-version-check-"        DELIMITED BY SIZE
+                  FUNCTION TRIM(VERSION-DISCRIMINATOR)
+                                                     DELIMITED BY SIZE
+                  ".txt"                             DELIMITED BY SIZE
+                  INTO VERSION-FILE-PATH
+
+           MOVE SPACES TO VERSION-CMD
+           STRING FUNCTION TRIM(BIN-PATH)   DELIMITED BY SIZE
+                  " --version > '"          DELIMITED BY SIZE
+                  FUNCTION TRIM(VERSION-FILE-PATH) DELIMITED BY SIZE
+                  "' 2>&1"                  DELIMITED BY SIZE
+                  INTO VERSION-CMD
+           CALL "SYSTEM" USING VERSION-CMD RETURNING VERSION-RET-VAL
+
+           MOVE "unknown" TO VERSION-TEXT
+           OPEN INPUT VERSION-FILE
+           IF VERSION-FILE-STATUS = "00"
+               READ VERSION-FILE INTO VERSION-REC
+                   NOT AT END
+                       IF FUNCTION TRIM(VERSION-REC) NOT = SPACES
+                           MOVE VERSION-REC TO VERSION-TEXT
+                       END-IF
+               END-READ
+               CLOSE VERSION-FILE
+               MOVE SPACES TO CLEANUP-CMD
+               STRING "rm -f '"                     DELIMITED BY SIZE
+                      FUNCTION TRIM(VERSION-FILE-PATH) DELIMITED BY SIZE
+                      "'"                            DELIMITED BY SIZE
+                      INTO CLEANUP-CMD
+               CALL "SYSTEM" USING CLEANUP-CMD RETURNING CLEANUP-RET-VAL
+           END-IF
+           EXIT PROGRAM.
