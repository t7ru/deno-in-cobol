@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DENO-SHELL-ESCAPE.
+
+      *> Shared by DENO-ENV-PREFIX (NAME/VALUE) and DENO-RUN
+      *> (RUN-ARG-ENTRY) so every caller that wraps untrusted text in
+      *> a single-quoted shell token escapes it the same way, instead
+      *> of each CALL "SYSTEM" builder growing its own copy of this
+      *> security-critical routine.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+               01  ESCAPE-PTR          PIC 9(4).
+               01  ESCAPE-IDX          PIC 9(4).
+               01  ESCAPE-LEN          PIC 9(4).
+               01  ESCAPE-CHAR         PIC X(1).
+
+       LINKAGE SECTION.
+               01  RAW-TEXT        PIC X(100).
+      *> Escaping can at most quadruple length (each "'" becomes the
+      *> 4-byte sequence '\'') so this is sized for RAW-TEXT's worst
+      *> case, not just its raw PIC.
+               01  ESCAPED-TEXT    PIC X(400).
+
+       PROCEDURE DIVISION USING RAW-TEXT ESCAPED-TEXT.
+           MOVE SPACES TO ESCAPED-TEXT
+           MOVE 1 TO ESCAPE-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(RAW-TEXT)) TO ESCAPE-LEN
+           IF ESCAPE-LEN > 0
+               PERFORM VARYING ESCAPE-IDX FROM 1 BY 1
+                       UNTIL ESCAPE-IDX > ESCAPE-LEN
+                   MOVE RAW-TEXT(ESCAPE-IDX:1) TO ESCAPE-CHAR
+                   IF ESCAPE-CHAR = "'"
+                       STRING "'\''"               DELIMITED BY SIZE
+                              INTO ESCAPED-TEXT
+                              WITH POINTER ESCAPE-PTR
+                   ELSE
+                       STRING ESCAPE-CHAR           DELIMITED BY SIZE
+                              INTO ESCAPED-TEXT
+                              WITH POINTER ESCAPE-PTR
+                   END-IF
+               END-PERFORM
+           END-IF
+           EXIT PROGRAM.
