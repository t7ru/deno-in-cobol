@@ -0,0 +1,13 @@
+      *> Structured environment-variable table shared by DENO-EVAL,
+      *> DENO-RUN, and DENO-CAPTURE (req 017). Each entry becomes a
+      *> "NAME=value" prefix on the built command so a caller can pass
+      *> API keys/credentials to the deno process at call time instead
+      *> of hardcoding them into JS-CODE or DENO-CMD, where they would
+      *> otherwise end up in the audit log in plaintext. DENO-ENV-PREFIX
+      *> masks ENV-VAR-VALUE when building the text handed to the audit
+      *> log so only the variable names, never the values, are logged.
+       01  ENV-VAR-COUNT           PIC 9(2).
+       01  ENV-VAR-TABLE.
+           05  ENV-VAR-ENTRY OCCURS 10 TIMES.
+               10  ENV-VAR-NAME    PIC X(30).
+               10  ENV-VAR-VALUE   PIC X(100).
