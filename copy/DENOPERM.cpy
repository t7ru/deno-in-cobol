@@ -0,0 +1,7 @@
+      *> Shared indexed-permissions-manifest record layout (req 016).
+      *> Extracted so DENO-RUN's PERMISSIONS-FD and any test/utility
+      *> program that builds a fixture manifest file agree on the
+      *> same record shape instead of each declaring it separately.
+       01  PERM-REC.
+           05  PERM-SCRIPT-NAME    PIC X(100).
+           05  PERM-FLAGS          PIC X(50).
