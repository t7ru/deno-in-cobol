@@ -0,0 +1,6 @@
+      *> Structured argument table shared by DENO-RUN and its callers
+      *> (req 008). Each entry is passed to the shell individually
+      *> quoted, so an argument may itself contain spaces without
+      *> being ambiguous about where it ends and the next begins.
+       01  RUN-ARG-COUNT           PIC 9(2).
+       01  RUN-ARG-ENTRY           PIC X(100) OCCURS 10 TIMES.
