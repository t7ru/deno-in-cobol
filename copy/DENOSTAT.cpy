@@ -0,0 +1,27 @@
+      *> Shared DENO-* result status values (req 003).
+      *> STATUS-CODE holds the translated exit status:
+      *>   0         success
+      *>   1-89,     script/tool exited with that code
+      *>   92-123,
+      *>   125
+      *>   90        script too long to escape safely (DENO-EVAL)
+      *>   91        FLAGS rejected by the permission allowlist
+      *>   93        PURGE-DIRECTORY/RETENTION-DAYS rejected (PURGE)
+      *>   124       timed out (see DENO-RUN TIMEOUT-SECONDS)
+      *>   126       command found but not executable
+      *>   127       deno binary (or shell) not found
+      *>   128+n     terminated by signal n
+       01  STATUS-CODE             PIC S9(4) COMP.
+           88  DENO-OK                    VALUE 0.
+           88  DENO-ESCAPE-OVERFLOW       VALUE 90.
+           88  DENO-FLAGS-REJECTED        VALUE 91.
+           88  DENO-PURGE-REJECTED        VALUE 93.
+           88  DENO-TIMEOUT               VALUE 124.
+           88  DENO-COMMAND-NOT-EXECUTABLE
+                                           VALUE 126.
+           88  DENO-BINARY-NOT-FOUND      VALUE 127.
+           88  DENO-SCRIPT-ERROR          VALUE 1 THRU 89,
+                                                 92,
+                                                 94 THRU 123,
+                                                 125,
+                                                 128 THRU 255.
