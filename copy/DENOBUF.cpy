@@ -0,0 +1,17 @@
+      *> Shared CALL "SYSTEM" command-buffer size (req 011). Used by
+      *> DENO-EVAL, DENO-RUN, and DENO-CAPTURE so the three programs
+      *> stop drifting (was X(300) in EVAL/RUN, X(800) in CAPTURE) and
+      *> truncating a long FILE-PATH/FLAGS combination differently
+      *> depending on which one built the command.
+      *> Widened to 2000 (review round after req 019) so DENO-RUN's
+      *> worst case - a full WORKING-DIR/TIMEOUT prefix plus FLAGS plus
+      *> FILE-PATH plus all 10 RUN-ARG-ENTRY slots from DENOARGS.cpy,
+      *> each up to 100 chars - fits without truncating mid-token and
+      *> splicing a malformed, unterminated-quote command into
+      *> CALL "SYSTEM".
+      *> Widened to 4600 (review round) because RUN-ARG-ENTRY values
+      *> are now shell-escaped before being quoted, so each of the 10
+      *> slots can grow to ~403 bytes (400-byte escaped value plus
+      *> the surrounding " '"/"'" ) instead of the old 104-byte
+      *> unescaped worst case.
+       01  CMD-BUFFER               PIC X(4600).
