@@ -6,7 +6,21 @@
                    FILE-CONTROL.
                    SELECT OUTPUT-FILE-FD
                        ASSIGN TO DYNAMIC OUTPUT-FILE
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS OUTPUT-FILE-STATUS.
+                   SELECT DEMO-REPORT-FD
+                       ASSIGN TO DYNAMIC DEMO-REPORT-PATH
                        ORGANIZATION IS LINE SEQUENTIAL.
+                   SELECT PERM-FIXTURE-FD
+                       ASSIGN TO DYNAMIC PERM-FIXTURE-PATH
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE IS RANDOM
+                       RECORD KEY IS PERM-SCRIPT-NAME
+                       FILE STATUS IS PERM-FIXTURE-STATUS.
+                   SELECT ALLOWLIST-FIXTURE-FD
+                       ASSIGN TO DYNAMIC ALLOWLIST-FIXTURE-PATH
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS ALLOWLIST-FIXTURE-STATUS.
 
            DATA DIVISION.
                FILE SECTION.
@@ -14,109 +28,862 @@
                    LABEL RECORDS ARE STANDARD.
                01  OUTPUT-FILE-REC    PIC X(200).
 
+               FD  DEMO-REPORT-FD
+                   LABEL RECORDS ARE STANDARD.
+               01  DEMO-REPORT-REC    PIC X(300).
+
+               FD  PERM-FIXTURE-FD.
+               COPY DENOPERM.
+
+               FD  ALLOWLIST-FIXTURE-FD
+                   LABEL RECORDS ARE STANDARD.
+               01  ALLOWLIST-FIXTURE-REC  PIC X(20).
+
            WORKING-STORAGE SECTION.
+               01  DEMO-REPORT-PATH PIC X(100) VALUE
+                       "/tmp/deno-demo-report.txt".
                01  JS-CODE     PIC X(100) VALUE
                        "console.log('Eval Works!')".
+               01  EVAL-SOURCE-MODE PIC X(1) VALUE "I".
+               01  EVAL-SCRIPT-FILE PIC X(100) VALUE SPACES.
+               01  EVAL-OUTPUT-FILE PIC X(100) VALUE SPACES.
                01  SCRIPT-FILE PIC X(100) VALUE "test/hello.js".
                01  RUN-FLAGS   PIC X(50)  VALUE "--allow-net".
-               01  RUN-ARGS    PIC X(200) VALUE "arg1 arg2".
+               01  RUN-TIMEOUT-SECONDS PIC 9(4) VALUE 0.
+               COPY DENOARGS.
                01  DENO-CMD    PIC X(500) VALUE
                    "deno eval 'console.log(2 + 2)'".
                01  OUTPUT-FILE    PIC X(100) VALUE
                    "/tmp/deno-output.txt".
-               01  EMPTY-ARGS     PIC X(200) VALUE SPACES.
                01  COMBINED-ARG   PIC X(50)  VALUE "combined-test".
                01  COMBINED-OUT   PIC X(120) VALUE
                    "/tmp/deno-combined.txt".
                01  EXPECTED-LINE  PIC X(100) VALUE "4".
+               01  CAPTURE-APPEND-MODE PIC X(1) VALUE SPACE.
+               01  CAPTURE-ERROR-FILE  PIC X(100) VALUE SPACES.
+               01  CAPTURE-STEP-NAME   PIC X(30) VALUE SPACES.
+               01  CAPTURE-CHECKPOINT-MODE PIC X(1) VALUE SPACE.
+               01  CAPTURE-CHECKPOINT-FILE PIC X(100) VALUE SPACES.
+               01  DENO-BINARY-PATH        PIC X(100) VALUE SPACES.
+               01  RUN-PERMISSIONS-FILE    PIC X(100) VALUE SPACES.
+               COPY DENOENV.
+               01  RUN-WORKING-DIR         PIC X(100) VALUE SPACES.
+               01  RUN-FLAGS-ALLOWLIST-FILE PIC X(100) VALUE SPACES.
+               01  REJECTED-FLAGS  PIC X(50) VALUE "--allow-run".
+               01  PERM-FIXTURE-PATH  PIC X(100) VALUE
+                       "/tmp/deno-demo-permissions.dat".
+               01  PERM-FIXTURE-STATUS PIC XX.
+               01  ALLOWLIST-FIXTURE-PATH PIC X(100) VALUE
+                       "/tmp/deno-demo-allowlist.txt".
+               01  ALLOWLIST-FIXTURE-STATUS PIC XX.
+               01  ALLOWLIST-FLAG-CUSTOM  PIC X(50) VALUE
+                       "--allow-hrtime".
+               01  ALLOWLIST-FLAG-REJECT  PIC X(50) VALUE
+                       "--allow-net".
+               01  LONG-ARG-VALUE  PIC X(100) VALUE ALL "A".
+               01  ECHO-BINARY-PATH PIC X(100) VALUE "/bin/echo".
+               01  ECHO-WORKING-DIR PIC X(100) VALUE "/tmp".
+               01  APPEND-TEST-CMD PIC X(60) VALUE "echo appended".
+               01  APPEND-OUTPUT-FILE PIC X(100) VALUE
+                       "/tmp/deno-demo-append.txt".
+               01  CHECKPOINT-TEST-CMD PIC X(60) VALUE
+                       "echo checkpoint-ran".
+               01  CHECKPOINT-TEST-OUT PIC X(100) VALUE
+                       "/tmp/deno-demo-checkpoint-out.txt".
+               01  CHECKPOINT-TEST-FILE PIC X(100) VALUE
+                       "/tmp/deno-demo-checkpoint.txt".
+               01  CHECKPOINT-CLEAN-CMD PIC X(100) VALUE
+                       "rm -f /tmp/deno-demo-checkpoint.txt".
+               01  CHECKPOINT-STEP-NAME PIC X(30) VALUE "step-one".
+               01  ENV-TEST-CMD PIC X(80) VALUE
+                       "sh -c 'echo $DEMO_ENV_TEST'".
+               01  ENV-TEST-OUTPUT-FILE PIC X(100) VALUE
+                       "/tmp/deno-demo-envtest.txt".
+               01  ENV-TEST-VALUE   PIC X(20) VALUE "envtest123".
+               01  SHELL-RET-VAL   PIC S9(4) COMP.
+               01  OUTPUT-FILE-STATUS PIC XX.
+               01  OUTPUT-FILE-EOF PIC X VALUE "N".
+                   88  NO-MORE-OUTPUT-LINES  VALUE "Y".
+               01  APPEND-LINE-COUNT PIC 9.
+               01  APPEND-CLEAN-CMD PIC X(100) VALUE
+                       "rm -f /tmp/deno-demo-append.txt".
+               01  CHECKPOINT-OUT-CLEAN-CMD PIC X(100) VALUE
+                       "rm -f /tmp/deno-demo-checkpoint-out.txt".
+               01  EVAL-FILE-MODE-OUTPUT PIC X(100) VALUE
+                       "/tmp/deno-demo-evalfile.txt".
+               01  PURGE-TEST-DIR   PIC X(100) VALUE
+                       "/tmp/deno-demo-purge-empty".
+               01  PURGE-MKDIR-CMD  PIC X(100) VALUE
+                       "mkdir -p /tmp/deno-demo-purge-empty".
+               01  PURGE-RETENTION-OK      PIC 9(4) VALUE 9999.
+               01  PURGE-RETENTION-REJECT  PIC 9(4) VALUE 0.
+               01  PURGE-BLANK-DIR         PIC X(100) VALUE SPACES.
+               01  ARG-IDX                 PIC 9(2).
                01  JS-QUOTES      PIC X(120) VALUE
                    "console.log('a ""b"" c')".
                01  STATUS-CODE PIC S9(4) COMP.
+               01  STATUS-CODE-DISPLAY PIC -(6)9.
                01  RESULT-LINE PIC X(100).
 
+               01  TEST-NAME       PIC X(40).
+               01  TEST-RESULT     PIC X(4).
+               01  TEST-DETAIL     PIC X(200).
+               01  TEST-START-TIME PIC 9(9).
+               01  TEST-END-TIME   PIC 9(9).
+               01  TEST-ELAPSED    PIC 9(9).
+               01  ELAPSED-DISPLAY PIC Z(6)9.
+               01  REPORT-LINE     PIC X(300).
+               01  TOTAL-TESTS     PIC 9(4) VALUE 0.
+               01  PASS-TESTS      PIC 9(4) VALUE 0.
+               01  FAIL-TESTS      PIC 9(4) VALUE 0.
+               01  TOTALS-LINE     PIC X(300).
+               01  TOTAL-DISPLAY   PIC Z(3)9.
+               01  PASS-DISPLAY    PIC Z(3)9.
+               01  FAIL-DISPLAY    PIC Z(3)9.
+
            PROCEDURE DIVISION.
-               *> 1. DENO-EVAL: Running inline code
-               DISPLAY "--- Testing DENO-EVAL ---"
-               CALL "DENO-EVAL" USING JS-CODE STATUS-CODE
+               MOVE 0 TO ENV-VAR-COUNT
+               MOVE SPACES TO ENV-VAR-TABLE
+               OPEN OUTPUT DEMO-REPORT-FD
+
+               PERFORM TEST-DENO-EVAL-INLINE
+               PERFORM TEST-DENO-RUN-NO-ARGS
+               PERFORM TEST-DENO-RUN-WITH-ARGS
+               PERFORM TEST-DENO-CAPTURE
+               PERFORM TEST-DENO-EVAL-QUOTED
+               PERFORM TEST-DENO-RUN-COMBINED
+               PERFORM TEST-DENO-RUN-FLAGS-REJECTED
+               PERFORM TEST-DENO-RUN-TOO-LONG-ARGS
+               PERFORM TEST-DENO-RUN-BINARY-PATH
+               PERFORM TEST-DENO-RUN-WORKING-DIR
+               PERFORM TEST-DENO-CAPTURE-APPEND-MODE
+               PERFORM TEST-DENO-CAPTURE-CHECKPOINT-MODE
+               PERFORM TEST-ENV-VAR-PREFIX
+               PERFORM TEST-DENO-EVAL-FILE-MODE
+               PERFORM TEST-DENO-PURGE-REJECTED
+               PERFORM TEST-DENO-PURGE-VALID
+               PERFORM TEST-DENO-RUN-PERMISSIONS-MANIFEST
+               PERFORM TEST-DENO-RUN-ALLOWLIST-CUSTOM
+               PERFORM TEST-DENO-RUN-ALLOWLIST-REJECT
+               PERFORM TEST-DENO-RUN-ALLOWLIST-RESET-DEFAULTS
+
+               MOVE TOTAL-TESTS TO TOTAL-DISPLAY
+               MOVE PASS-TESTS TO PASS-DISPLAY
+               MOVE FAIL-TESTS TO FAIL-DISPLAY
+               MOVE SPACES TO TOTALS-LINE
+               STRING "TOTAL="       DELIMITED BY SIZE
+                      FUNCTION TRIM(TOTAL-DISPLAY) DELIMITED BY SIZE
+                      " PASS="       DELIMITED BY SIZE
+                      FUNCTION TRIM(PASS-DISPLAY)  DELIMITED BY SIZE
+                      " FAIL="       DELIMITED BY SIZE
+                      FUNCTION TRIM(FAIL-DISPLAY)  DELIMITED BY SIZE
+                      INTO TOTALS-LINE
+               MOVE TOTALS-LINE TO DEMO-REPORT-REC
+               WRITE DEMO-REPORT-REC
+               CLOSE DEMO-REPORT-FD
+
+               DISPLAY FUNCTION TRIM(TOTALS-LINE)
+               DISPLAY "Full report: " FUNCTION TRIM(DEMO-REPORT-PATH)
+               STOP RUN.
+
+           START-TIMER.
+               COMPUTE TEST-START-TIME =
+                   FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+                 + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+                 + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+                 + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2)).
+
+           STOP-TIMER.
+               COMPUTE TEST-END-TIME =
+                   FUNCTION NUMVAL(FUNCTION CURRENT-DATE(9:2)) * 360000
+                 + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(11:2)) * 6000
+                 + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(13:2)) * 100
+                 + FUNCTION NUMVAL(FUNCTION CURRENT-DATE(15:2))
+               COMPUTE TEST-ELAPSED = TEST-END-TIME - TEST-START-TIME.
+
+           RECORD-TEST-RESULT.
+               ADD 1 TO TOTAL-TESTS
+               IF TEST-RESULT = "PASS"
+                   ADD 1 TO PASS-TESTS
+               ELSE
+                   ADD 1 TO FAIL-TESTS
+               END-IF
+               MOVE TEST-ELAPSED TO ELAPSED-DISPLAY
+               MOVE SPACES TO REPORT-LINE
+               STRING FUNCTION TRIM(TEST-NAME) DELIMITED BY SIZE
+                      " | "                    DELIMITED BY SIZE
+                      TEST-RESULT               DELIMITED BY SIZE
+                      " | ELAPSED(cs)="         DELIMITED BY SIZE
+                      FUNCTION TRIM(ELAPSED-DISPLAY)
+                                                 DELIMITED BY SIZE
+                      " | "                    DELIMITED BY SIZE
+                      FUNCTION TRIM(TEST-DETAIL) DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               MOVE REPORT-LINE TO DEMO-REPORT-REC
+               WRITE DEMO-REPORT-REC
+               DISPLAY FUNCTION TRIM(REPORT-LINE).
+
+           TEST-DENO-EVAL-INLINE.
+               MOVE "DENO-EVAL inline" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               PERFORM START-TIMER
+               CALL "DENO-EVAL" USING
+                   JS-CODE EVAL-SOURCE-MODE EVAL-SCRIPT-FILE STATUS-CODE
+                   EVAL-OUTPUT-FILE DENO-BINARY-PATH
+                   ENV-VAR-COUNT ENV-VAR-TABLE
+               PERFORM STOP-TIMER
                IF STATUS-CODE NOT = 0
-                   DISPLAY "Eval Failed! Code: " STATUS-CODE
-                   STOP RUN
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "eval failed, code " DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
                END-IF
+               PERFORM RECORD-TEST-RESULT.
 
-               *> 2. DENO-RUN: Running a file without args
-               DISPLAY "--- Testing DENO-RUN ---"
+           TEST-DENO-RUN-NO-ARGS.
+               MOVE "DENO-RUN no args" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE 0 TO RUN-ARG-COUNT
+               PERFORM START-TIMER
                CALL "DENO-RUN" USING
-                   SCRIPT-FILE RUN-FLAGS EMPTY-ARGS STATUS-CODE
+                   SCRIPT-FILE RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
                IF STATUS-CODE NOT = 0
-                   DISPLAY "Run Failed! Code: " STATUS-CODE
-                   STOP RUN
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "run failed, code " DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
                END-IF
+               PERFORM RECORD-TEST-RESULT.
 
-               *> 3. DENO-RUN: Running a file with args
-               DISPLAY "--- Testing DENO-RUN ---"
+           TEST-DENO-RUN-WITH-ARGS.
+               MOVE "DENO-RUN with args" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE 2 TO RUN-ARG-COUNT
+               MOVE "arg1" TO RUN-ARG-ENTRY(1)
+               MOVE "arg2" TO RUN-ARG-ENTRY(2)
+               PERFORM START-TIMER
                CALL "DENO-RUN" USING
-                   SCRIPT-FILE RUN-FLAGS RUN-ARGS STATUS-CODE
+                   SCRIPT-FILE RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
                IF STATUS-CODE NOT = 0
-                   DISPLAY "Run Failed! Code: " STATUS-CODE
-                   STOP RUN
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "run failed, code " DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
                END-IF
+               PERFORM RECORD-TEST-RESULT.
 
-               *> 4. DENO-CAPTURE: Capture output to file
-               DISPLAY "--- Testing DENO-CAPTURE ---"
+           TEST-DENO-CAPTURE.
+               MOVE "DENO-CAPTURE to file" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               PERFORM START-TIMER
                CALL "DENO-CAPTURE" USING
                    DENO-CMD OUTPUT-FILE STATUS-CODE
+                   CAPTURE-APPEND-MODE CAPTURE-ERROR-FILE
+                   CAPTURE-STEP-NAME CAPTURE-CHECKPOINT-MODE
+                   CAPTURE-CHECKPOINT-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE
+               PERFORM STOP-TIMER
                IF STATUS-CODE = 0
-                   DISPLAY "Output captured to: " OUTPUT-FILE
                    OPEN INPUT OUTPUT-FILE-FD
                    READ OUTPUT-FILE-FD INTO RESULT-LINE
                    CLOSE OUTPUT-FILE-FD
                    IF FUNCTION TRIM(RESULT-LINE) NOT = EXPECTED-LINE
-                       DISPLAY "Capture mismatch: got '"
-                           FUNCTION TRIM(RESULT-LINE) "' expected '"
-                               EXPECTED-LINE "'"
-                       STOP RUN
+                       MOVE "FAIL" TO TEST-RESULT
+                       STRING "got '"                   DELIMITED SIZE
+                              FUNCTION TRIM(RESULT-LINE) DELIMITED SIZE
+                              "' expected '"             DELIMITED SIZE
+                              EXPECTED-LINE              DELIMITED SIZE
+                              "'"                        DELIMITED SIZE
+                              INTO TEST-DETAIL
                    ELSE
-                       DISPLAY "Capture OK: " FUNCTION TRIM(RESULT-LINE)
+                       MOVE "PASS" TO TEST-RESULT
                    END-IF
                ELSE
-                   DISPLAY "Capture Failed! Code: " STATUS-CODE
-                   STOP RUN
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "capture failed, code " DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
                END-IF
+               PERFORM RECORD-TEST-RESULT.
 
-               *> 5. Run eval with embedded quotes
-               DISPLAY "--- Testing QUOTED DENO-EVAL ---"
-               CALL "DENO-EVAL" USING JS-QUOTES STATUS-CODE
+           TEST-DENO-EVAL-QUOTED.
+               MOVE "DENO-EVAL quoted" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               PERFORM START-TIMER
+               CALL "DENO-EVAL" USING
+                   JS-QUOTES EVAL-SOURCE-MODE EVAL-SCRIPT-FILE
+                   STATUS-CODE EVAL-OUTPUT-FILE DENO-BINARY-PATH
+                   ENV-VAR-COUNT ENV-VAR-TABLE
+               PERFORM STOP-TIMER
                IF STATUS-CODE NOT = 0
-                   DISPLAY "Quoted Eval Failed! Code: " STATUS-CODE
-                   STOP RUN
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "quoted eval failed, code " DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
                END-IF
+               PERFORM RECORD-TEST-RESULT.
 
-               *> 6. Combined test
-               DISPLAY "--- Testing COMBINED DENO-RUN ---"
+           TEST-DENO-RUN-COMBINED.
+               MOVE "DENO-RUN combined" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
                MOVE "--allow-net --allow-write --allow-read"
                    TO RUN-FLAGS
-               MOVE SPACES TO RUN-ARGS
-               STRING FUNCTION TRIM(COMBINED-ARG) " "
-                   FUNCTION TRIM(COMBINED-OUT) DELIMITED BY SIZE
-                       INTO RUN-ARGS
+               MOVE 2 TO RUN-ARG-COUNT
+               MOVE COMBINED-ARG TO RUN-ARG-ENTRY(1)
+               MOVE COMBINED-OUT TO RUN-ARG-ENTRY(2)
+               PERFORM START-TIMER
                CALL "DENO-RUN" USING
-                   "test/fetchwrite.ts" RUN-FLAGS RUN-ARGS STATUS-CODE
+                   "test/fetchwrite.ts" RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
                IF STATUS-CODE NOT = 0
-                   DISPLAY "Combined Run Failed! Code: " STATUS-CODE
-                   STOP RUN
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "combined run failed, code " DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+                   PERFORM RECORD-TEST-RESULT
+               ELSE
+                   MOVE FUNCTION TRIM(COMBINED-OUT) TO OUTPUT-FILE
+                   OPEN INPUT OUTPUT-FILE-FD
+                   READ OUTPUT-FILE-FD INTO RESULT-LINE
+                   CLOSE OUTPUT-FILE-FD
+                   IF FUNCTION TRIM(RESULT-LINE) NOT = COMBINED-ARG
+                       MOVE "FAIL" TO TEST-RESULT
+                       STRING "got '"                   DELIMITED SIZE
+                              FUNCTION TRIM(RESULT-LINE) DELIMITED SIZE
+                              "' expected '"             DELIMITED SIZE
+                              COMBINED-ARG               DELIMITED SIZE
+                              "'"                        DELIMITED SIZE
+                              INTO TEST-DETAIL
+                   ELSE
+                       MOVE "PASS" TO TEST-RESULT
+                   END-IF
+                   PERFORM RECORD-TEST-RESULT
+               END-IF.
+
+           TEST-DENO-RUN-FLAGS-REJECTED.
+               MOVE "DENO-RUN flags rejected" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE 0 TO RUN-ARG-COUNT
+               PERFORM START-TIMER
+               CALL "DENO-RUN" USING
+                   SCRIPT-FILE REJECTED-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
+               IF STATUS-CODE = 91
+                   MOVE "PASS" TO TEST-RESULT
+               ELSE
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "expected rejection, got code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
                END-IF
+               PERFORM RECORD-TEST-RESULT.
 
-               MOVE FUNCTION TRIM(COMBINED-OUT) TO OUTPUT-FILE
-               OPEN INPUT OUTPUT-FILE-FD
-               READ OUTPUT-FILE-FD INTO RESULT-LINE
-               CLOSE OUTPUT-FILE-FD
-               IF FUNCTION TRIM(RESULT-LINE) NOT = COMBINED-ARG
-                   DISPLAY "Combined mismatch: got '"
-                       FUNCTION TRIM(RESULT-LINE) "' expected '"
-                           COMBINED-ARG "'"
-                   STOP RUN
+           TEST-DENO-RUN-TOO-LONG-ARGS.
+               MOVE "DENO-RUN 10 max-length args" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE SPACES TO RUN-FLAGS
+               MOVE 10 TO RUN-ARG-COUNT
+               PERFORM VARYING ARG-IDX FROM 1 BY 1 UNTIL ARG-IDX > 10
+                   MOVE LONG-ARG-VALUE TO RUN-ARG-ENTRY(ARG-IDX)
+               END-PERFORM
+               MOVE ECHO-BINARY-PATH TO DENO-BINARY-PATH
+               PERFORM START-TIMER
+               CALL "DENO-RUN" USING
+                   SCRIPT-FILE RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
+               MOVE SPACES TO DENO-BINARY-PATH
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "long-args run failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
                ELSE
-                   DISPLAY "Combined OK: " FUNCTION TRIM(RESULT-LINE)
+                   MOVE "PASS" TO TEST-RESULT
                END-IF
+               PERFORM RECORD-TEST-RESULT.
 
-               STOP RUN.
+           TEST-DENO-RUN-BINARY-PATH.
+               MOVE "DENO-RUN custom binary path" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE SPACES TO RUN-FLAGS
+               MOVE 0 TO RUN-ARG-COUNT
+               MOVE ECHO-BINARY-PATH TO DENO-BINARY-PATH
+               PERFORM START-TIMER
+               CALL "DENO-RUN" USING
+                   SCRIPT-FILE RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
+               MOVE SPACES TO DENO-BINARY-PATH
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "binary-path run failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-RUN-WORKING-DIR.
+               MOVE "DENO-RUN working directory" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE SPACES TO RUN-FLAGS
+               MOVE 0 TO RUN-ARG-COUNT
+               MOVE ECHO-BINARY-PATH TO DENO-BINARY-PATH
+               MOVE ECHO-WORKING-DIR TO RUN-WORKING-DIR
+               PERFORM START-TIMER
+               CALL "DENO-RUN" USING
+                   SCRIPT-FILE RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
+               MOVE SPACES TO DENO-BINARY-PATH
+               MOVE SPACES TO RUN-WORKING-DIR
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "working-dir run failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-CAPTURE-APPEND-MODE.
+               MOVE "DENO-CAPTURE append mode" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               CALL "SYSTEM" USING APPEND-CLEAN-CMD
+                   RETURNING SHELL-RET-VAL
+               MOVE SPACE TO CAPTURE-APPEND-MODE
+               MOVE SPACES TO CAPTURE-ERROR-FILE
+               MOVE SPACES TO CAPTURE-STEP-NAME
+               MOVE SPACE TO CAPTURE-CHECKPOINT-MODE
+               MOVE SPACES TO CAPTURE-CHECKPOINT-FILE
+               PERFORM START-TIMER
+               CALL "DENO-CAPTURE" USING
+                   APPEND-TEST-CMD APPEND-OUTPUT-FILE STATUS-CODE
+                   CAPTURE-APPEND-MODE CAPTURE-ERROR-FILE
+                   CAPTURE-STEP-NAME CAPTURE-CHECKPOINT-MODE
+                   CAPTURE-CHECKPOINT-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE
+               MOVE "A" TO CAPTURE-APPEND-MODE
+               CALL "DENO-CAPTURE" USING
+                   APPEND-TEST-CMD APPEND-OUTPUT-FILE STATUS-CODE
+                   CAPTURE-APPEND-MODE CAPTURE-ERROR-FILE
+                   CAPTURE-STEP-NAME CAPTURE-CHECKPOINT-MODE
+                   CAPTURE-CHECKPOINT-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE
+               PERFORM STOP-TIMER
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "append capture failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE 0 TO APPEND-LINE-COUNT
+                   MOVE APPEND-OUTPUT-FILE TO OUTPUT-FILE
+                   MOVE "N" TO OUTPUT-FILE-EOF
+                   OPEN INPUT OUTPUT-FILE-FD
+                   PERFORM UNTIL NO-MORE-OUTPUT-LINES
+                       READ OUTPUT-FILE-FD INTO RESULT-LINE
+                           AT END
+                               MOVE "Y" TO OUTPUT-FILE-EOF
+                           NOT AT END
+                               ADD 1 TO APPEND-LINE-COUNT
+                       END-READ
+                   END-PERFORM
+                   CLOSE OUTPUT-FILE-FD
+                   IF APPEND-LINE-COUNT = 2
+                       MOVE "PASS" TO TEST-RESULT
+                   ELSE
+                       MOVE "FAIL" TO TEST-RESULT
+                       STRING "expected 2 lines, got "
+                                                    DELIMITED BY SIZE
+                              APPEND-LINE-COUNT     DELIMITED BY SIZE
+                              INTO TEST-DETAIL
+                   END-IF
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-CAPTURE-CHECKPOINT-MODE.
+               MOVE "DENO-CAPTURE checkpoint skip" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               CALL "SYSTEM" USING CHECKPOINT-CLEAN-CMD
+                   RETURNING SHELL-RET-VAL
+               CALL "SYSTEM" USING CHECKPOINT-OUT-CLEAN-CMD
+                   RETURNING SHELL-RET-VAL
+               MOVE SPACE TO CAPTURE-APPEND-MODE
+               MOVE SPACES TO CAPTURE-ERROR-FILE
+               MOVE CHECKPOINT-STEP-NAME TO CAPTURE-STEP-NAME
+               MOVE "C" TO CAPTURE-CHECKPOINT-MODE
+               MOVE CHECKPOINT-TEST-FILE TO CAPTURE-CHECKPOINT-FILE
+               PERFORM START-TIMER
+               CALL "DENO-CAPTURE" USING
+                   CHECKPOINT-TEST-CMD CHECKPOINT-TEST-OUT STATUS-CODE
+                   CAPTURE-APPEND-MODE CAPTURE-ERROR-FILE
+                   CAPTURE-STEP-NAME CAPTURE-CHECKPOINT-MODE
+                   CAPTURE-CHECKPOINT-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE
+               PERFORM STOP-TIMER
+               CALL "SYSTEM" USING CHECKPOINT-OUT-CLEAN-CMD
+                   RETURNING SHELL-RET-VAL
+               CALL "DENO-CAPTURE" USING
+                   CHECKPOINT-TEST-CMD CHECKPOINT-TEST-OUT STATUS-CODE
+                   CAPTURE-APPEND-MODE CAPTURE-ERROR-FILE
+                   CAPTURE-STEP-NAME CAPTURE-CHECKPOINT-MODE
+                   CAPTURE-CHECKPOINT-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "skipped-step call failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE CHECKPOINT-TEST-OUT TO OUTPUT-FILE
+                   OPEN INPUT OUTPUT-FILE-FD
+                   IF OUTPUT-FILE-STATUS = "00"
+                       CLOSE OUTPUT-FILE-FD
+                       MOVE "FAIL" TO TEST-RESULT
+                       MOVE "checkpoint did not skip re-execution"
+                           TO TEST-DETAIL
+                   ELSE
+                       MOVE "PASS" TO TEST-RESULT
+                   END-IF
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-ENV-VAR-PREFIX.
+               MOVE "DENO-CAPTURE env var passing" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE 1 TO ENV-VAR-COUNT
+               MOVE "DEMO_ENV_TEST" TO ENV-VAR-NAME(1)
+               MOVE ENV-TEST-VALUE TO ENV-VAR-VALUE(1)
+               MOVE SPACE TO CAPTURE-APPEND-MODE
+               MOVE SPACES TO CAPTURE-ERROR-FILE
+               MOVE SPACES TO CAPTURE-STEP-NAME
+               MOVE SPACE TO CAPTURE-CHECKPOINT-MODE
+               MOVE SPACES TO CAPTURE-CHECKPOINT-FILE
+               PERFORM START-TIMER
+               CALL "DENO-CAPTURE" USING
+                   ENV-TEST-CMD ENV-TEST-OUTPUT-FILE STATUS-CODE
+                   CAPTURE-APPEND-MODE CAPTURE-ERROR-FILE
+                   CAPTURE-STEP-NAME CAPTURE-CHECKPOINT-MODE
+                   CAPTURE-CHECKPOINT-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE
+               PERFORM STOP-TIMER
+               MOVE 0 TO ENV-VAR-COUNT
+               MOVE SPACES TO ENV-VAR-TABLE
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "env-var capture failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE ENV-TEST-OUTPUT-FILE TO OUTPUT-FILE
+                   OPEN INPUT OUTPUT-FILE-FD
+                   READ OUTPUT-FILE-FD INTO RESULT-LINE
+                   CLOSE OUTPUT-FILE-FD
+                   IF FUNCTION TRIM(RESULT-LINE) NOT =
+                           FUNCTION TRIM(ENV-TEST-VALUE)
+                       MOVE "FAIL" TO TEST-RESULT
+                       STRING "got '"                   DELIMITED SIZE
+                              FUNCTION TRIM(RESULT-LINE) DELIMITED SIZE
+                              "' expected '"             DELIMITED SIZE
+                              FUNCTION TRIM(ENV-TEST-VALUE)
+                                                          DELIMITED SIZE
+                              "'"                        DELIMITED SIZE
+                              INTO TEST-DETAIL
+                   ELSE
+                       MOVE "PASS" TO TEST-RESULT
+                   END-IF
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-EVAL-FILE-MODE.
+               MOVE "DENO-EVAL file mode" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE "F" TO EVAL-SOURCE-MODE
+               MOVE SCRIPT-FILE TO EVAL-SCRIPT-FILE
+               MOVE EVAL-FILE-MODE-OUTPUT TO EVAL-OUTPUT-FILE
+               MOVE ECHO-BINARY-PATH TO DENO-BINARY-PATH
+               PERFORM START-TIMER
+               CALL "DENO-EVAL" USING
+                   JS-CODE EVAL-SOURCE-MODE EVAL-SCRIPT-FILE STATUS-CODE
+                   EVAL-OUTPUT-FILE DENO-BINARY-PATH
+                   ENV-VAR-COUNT ENV-VAR-TABLE
+               PERFORM STOP-TIMER
+               MOVE SPACE TO EVAL-SOURCE-MODE
+               MOVE SPACES TO EVAL-SCRIPT-FILE
+               MOVE SPACES TO EVAL-OUTPUT-FILE
+               MOVE SPACES TO DENO-BINARY-PATH
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "file-mode eval failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-PURGE-REJECTED.
+               MOVE "DENO-PURGE rejects bad input" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               PERFORM START-TIMER
+               CALL "DENO-PURGE" USING
+                   PURGE-BLANK-DIR PURGE-RETENTION-REJECT STATUS-CODE
+               PERFORM STOP-TIMER
+               IF STATUS-CODE = 93
+                   MOVE "PASS" TO TEST-RESULT
+               ELSE
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "expected rejection, got code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-PURGE-VALID.
+               MOVE "DENO-PURGE valid directory" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               CALL "SYSTEM" USING PURGE-MKDIR-CMD
+                   RETURNING SHELL-RET-VAL
+               PERFORM START-TIMER
+               CALL "DENO-PURGE" USING
+                   PURGE-TEST-DIR PURGE-RETENTION-OK STATUS-CODE
+               PERFORM STOP-TIMER
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "purge failed, code "        DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-RUN-PERMISSIONS-MANIFEST.
+      *> req 016's LOOKUP-PERMISSIONS-MANIFEST is never exercised by
+      *> any real caller (RUN-PERMISSIONS-FILE is SPACES everywhere
+      *> else in this file), so build a one-record indexed fixture
+      *> keyed on SCRIPT-FILE and confirm the looked-up PERM-FLAGS
+      *> value is both substituted into FLAGS and accepted.
+               MOVE "DENO-RUN permissions manifest lookup" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE SPACES TO PERM-SCRIPT-NAME
+               MOVE FUNCTION TRIM(SCRIPT-FILE) TO PERM-SCRIPT-NAME
+               MOVE "--allow-read" TO PERM-FLAGS
+               OPEN OUTPUT PERM-FIXTURE-FD
+               WRITE PERM-REC
+               CLOSE PERM-FIXTURE-FD
+               MOVE SPACES TO RUN-FLAGS
+               MOVE 0 TO RUN-ARG-COUNT
+               MOVE ECHO-BINARY-PATH TO DENO-BINARY-PATH
+               MOVE PERM-FIXTURE-PATH TO RUN-PERMISSIONS-FILE
+               PERFORM START-TIMER
+               CALL "DENO-RUN" USING
+                   SCRIPT-FILE RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
+               MOVE SPACES TO DENO-BINARY-PATH
+               MOVE SPACES TO RUN-PERMISSIONS-FILE
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "manifest run failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   IF FUNCTION TRIM(RUN-FLAGS) NOT = "--allow-read"
+                       MOVE "FAIL" TO TEST-RESULT
+                       MOVE "manifest lookup did not set FLAGS"
+                                                    TO TEST-DETAIL
+                   ELSE
+                       MOVE "PASS" TO TEST-RESULT
+                   END-IF
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-RUN-ALLOWLIST-CUSTOM.
+      *> Loads a custom FLAGS-ALLOWLIST-FILE and confirms a flag that
+      *> is approved only by that custom file (not one of the
+      *> built-in defaults) is accepted.
+               MOVE "DENO-RUN custom allowlist accepts" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE SPACES TO ALLOWLIST-FIXTURE-REC
+               OPEN OUTPUT ALLOWLIST-FIXTURE-FD
+               MOVE ALLOWLIST-FLAG-CUSTOM TO ALLOWLIST-FIXTURE-REC
+               WRITE ALLOWLIST-FIXTURE-REC
+               CLOSE ALLOWLIST-FIXTURE-FD
+               MOVE ALLOWLIST-FLAG-CUSTOM TO RUN-FLAGS
+               MOVE 0 TO RUN-ARG-COUNT
+               MOVE ECHO-BINARY-PATH TO DENO-BINARY-PATH
+               MOVE ALLOWLIST-FIXTURE-PATH TO RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM START-TIMER
+               CALL "DENO-RUN" USING
+                   SCRIPT-FILE RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
+               MOVE SPACES TO DENO-BINARY-PATH
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "custom-allowlist run failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-RUN-ALLOWLIST-REJECT.
+      *> Same custom allowlist as the previous test is still loaded;
+      *> a flag that is normally a built-in default (--allow-net) but
+      *> is NOT in the custom file must now be rejected, proving the
+      *> custom file replaces rather than extends the defaults.
+               MOVE "DENO-RUN custom allowlist rejects" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE ALLOWLIST-FLAG-REJECT TO RUN-FLAGS
+               MOVE 0 TO RUN-ARG-COUNT
+               MOVE ECHO-BINARY-PATH TO DENO-BINARY-PATH
+               MOVE ALLOWLIST-FIXTURE-PATH TO RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM START-TIMER
+               CALL "DENO-RUN" USING
+                   SCRIPT-FILE RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
+               MOVE SPACES TO DENO-BINARY-PATH
+               IF STATUS-CODE = 91
+                   MOVE "PASS" TO TEST-RESULT
+               ELSE
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "expected rejection, got code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
+
+           TEST-DENO-RUN-ALLOWLIST-RESET-DEFAULTS.
+      *> After a custom allowlist has been loaded, a later call with
+      *> FLAGS-ALLOWLIST-FILE blank again must fall back to the
+      *> built-in defaults, not the stale custom table left behind in
+      *> WORKING-STORAGE by the previous test.
+               MOVE "DENO-RUN allowlist reset to defaults" TO TEST-NAME
+               MOVE SPACES TO TEST-DETAIL
+               MOVE "--allow-net" TO RUN-FLAGS
+               MOVE 0 TO RUN-ARG-COUNT
+               MOVE ECHO-BINARY-PATH TO DENO-BINARY-PATH
+               MOVE SPACES TO RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM START-TIMER
+               CALL "DENO-RUN" USING
+                   SCRIPT-FILE RUN-FLAGS STATUS-CODE
+                   RUN-TIMEOUT-SECONDS RUN-ARG-COUNT RUN-ARG-ENTRY
+                   DENO-BINARY-PATH RUN-PERMISSIONS-FILE
+                   ENV-VAR-COUNT ENV-VAR-TABLE RUN-WORKING-DIR
+                   RUN-FLAGS-ALLOWLIST-FILE
+               PERFORM STOP-TIMER
+               MOVE SPACES TO DENO-BINARY-PATH
+               IF STATUS-CODE NOT = 0
+                   MOVE "FAIL" TO TEST-RESULT
+                   MOVE STATUS-CODE TO STATUS-CODE-DISPLAY
+                   STRING "reset-defaults run failed, code "
+                                                    DELIMITED BY SIZE
+                          FUNCTION TRIM(STATUS-CODE-DISPLAY)
+                                                    DELIMITED BY SIZE
+                          INTO TEST-DETAIL
+               ELSE
+                   MOVE "PASS" TO TEST-RESULT
+               END-IF
+               PERFORM RECORD-TEST-RESULT.
